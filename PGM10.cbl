@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM10  INITIAL.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 08/08/2026.
+      *
+      *    PROGRAMA BATCH DE EXTRACAO EM LAYOUT FIXO PARA O ORGAO
+      *    FISCAL (RECEITA/BENEFICIOS). LE ARQ-PESSOAS EM ORDEM DE CPF
+      *    E GRAVA UM REGISTRO DE COLUNAS FIXAS POR PESSOA ATIVA NO
+      *    FORMATO QUE O PORTAL DE ENTRADA DO ORGAO ESPERA; PESSOAS
+      *    INATIVAS (SOFT-DELETE DO PGM03) NAO SAO EXTRAIDAS.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+           SELECT ARQ-FISCAL ASSIGN TO "C:\TEMP\PESSOAS.RFB"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS W-COD-ERRO-FIS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS IS EXTERNAL
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       FD  ARQ-FISCAL
+           LABEL RECORD STANDARD.
+       01  REG-FISCAL.
+           05  RFB-CPF             PIC X(11).
+           05  RFB-NOME            PIC X(30).
+           05  RFB-ENDERECO        PIC X(45).
+           05  RFB-COMPLEMENTO     PIC X(10).
+           05  RFB-BAIRRO          PIC X(20).
+           05  RFB-CIDADE          PIC X(20).
+           05  RFB-ESTADO          PIC X(02).
+           05  RFB-CEP             PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-COD-ERRO-FIS      PIC XX VALUE SPACES.
+       01  W-FIM-ARQUIVO       PIC X  VALUE "N".
+           88  FIM-ARQUIVO         VALUE "S".
+       01  W-CONT-LIDOS        PIC 9(6) VALUE ZEROS.
+       01  W-CONT-EXTRAIDOS    PIC 9(6) VALUE ZEROS.
+       01  W-CONT-INATIVOS     PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-PESSOAS.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM IMPRIMIR-TOTAIS.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS.
+      *    ARQ-PESSOAS e aberto por PGM00 (FD IS EXTERNAL) e
+      *    permanece aberto pela sessao inteira; este programa so
+      *    usa o arquivo ja aberto, sem abrir nem fechar sozinho.
+           OPEN OUTPUT ARQ-FISCAL.
+           IF  W-COD-ERRO-FIS NOT = "00"
+               DISPLAY "ERRO AO ABRIR PESSOAS.RFB: " W-COD-ERRO-FIS
+               STOP RUN
+           END-IF.
+
+       LER-PESSOAS.
+           READ ARQ-PESSOAS NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-ARQUIVO
+           END-READ.
+
+       PROCESSAMENTO.
+           ADD 1 TO W-CONT-LIDOS
+
+           IF  NOT PESSOA-ATIVA
+               ADD 1 TO W-CONT-INATIVOS
+           ELSE
+               MOVE CPF         TO RFB-CPF
+               MOVE NOME        TO RFB-NOME
+               MOVE ENDERECO    TO RFB-ENDERECO
+               MOVE COMPLEMENTO TO RFB-COMPLEMENTO
+               MOVE BAIRRO      TO RFB-BAIRRO
+               MOVE CIDADE      TO RFB-CIDADE
+               MOVE ESTADO      TO RFB-ESTADO
+               MOVE CEP         TO RFB-CEP
+               WRITE REG-FISCAL
+               ADD 1 TO W-CONT-EXTRAIDOS
+           END-IF
+
+           PERFORM LER-PESSOAS.
+
+       IMPRIMIR-TOTAIS.
+           DISPLAY "REGISTROS LIDOS      : " W-CONT-LIDOS.
+           DISPLAY "REGISTROS EXTRAIDOS   : " W-CONT-EXTRAIDOS.
+           DISPLAY "PESSOAS INATIVAS IGNORADAS: " W-CONT-INATIVOS.
+
+       FINALIZACAO.
+           CLOSE ARQ-FISCAL.
