@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM08.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 08/08/2026.
+      *
+      *    PROGRAMA BATCH DE RECARGA (RELOAD). LE O EXTRATO SEQUENCIAL
+      *    GRAVADO PELO PGM07 (PESSOAS.EXT) E RECONSTROI O ARQUIVO
+      *    INDEXADO ARQ-PESSOAS A PARTIR DELE, PARA RECUPERACAO EM
+      *    CASO DE CORRUPCAO DO INDEXADO.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+           SELECT ARQ-EXTRATO ASSIGN TO "C:\TEMP\PESSOAS.EXT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS W-COD-ERRO-EXT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       FD  ARQ-EXTRATO
+           LABEL RECORD STANDARD.
+       01  REG-EXTRATO             PIC X(202).
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-COD-ERRO-EXT      PIC XX VALUE SPACES.
+       01  W-FIM-ARQUIVO       PIC X  VALUE "N".
+           88  FIM-ARQUIVO         VALUE "S".
+       01  W-CONT-LIDOS        PIC 9(6) VALUE ZEROS.
+       01  W-CONT-GRAVADOS     PIC 9(6) VALUE ZEROS.
+       01  W-CONT-REJEITADOS   PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-EXTRATO.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM IMPRIMIR-TOTAIS.
+           PERFORM FINALIZACAO.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-EXTRATO.
+           IF  W-COD-ERRO-EXT NOT = "00"
+               DISPLAY "ERRO AO ABRIR PESSOAS.EXT: " W-COD-ERRO-EXT
+               STOP RUN
+           END-IF.
+
+      *    ARQ-PESSOAS E RECRIADO DO ZERO A PARTIR DO EXTRATO; SE JA
+      *    EXISTIR UM ARQUIVO INDEXADO CORROMPIDO NO CAMINHO, ELE DEVE
+      *    SER REMOVIDO/RENOMEADO ANTES DE RODAR ESTE PROGRAMA.
+           OPEN OUTPUT ARQ-PESSOAS.
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "ERRO AO CRIAR ARQ-PESSOAS: " W-COD-ERRO
+               CLOSE ARQ-EXTRATO
+               STOP RUN
+           END-IF.
+
+       LER-EXTRATO.
+           READ ARQ-EXTRATO
+               AT END
+                   MOVE "S" TO W-FIM-ARQUIVO
+           END-READ.
+
+       PROCESSAMENTO.
+           ADD 1 TO W-CONT-LIDOS
+           MOVE REG-EXTRATO TO REG-PESSOAS
+
+           WRITE REG-PESSOAS
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "REGISTRO REJEITADO CPF=" CPF
+                       " STATUS=" W-COD-ERRO
+               ADD 1 TO W-CONT-REJEITADOS
+           ELSE
+               ADD 1 TO W-CONT-GRAVADOS
+           END-IF
+
+           PERFORM LER-EXTRATO.
+
+       IMPRIMIR-TOTAIS.
+           DISPLAY "REGISTROS LIDOS DO EXTRATO : " W-CONT-LIDOS.
+           DISPLAY "REGISTROS GRAVADOS          : " W-CONT-GRAVADOS.
+           DISPLAY "REGISTROS REJEITADOS        : " W-CONT-REJEITADOS.
+
+       FINALIZACAO.
+           CLOSE ARQ-EXTRATO.
+           CLOSE ARQ-PESSOAS.
