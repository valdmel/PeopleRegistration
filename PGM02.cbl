@@ -1,226 +1,431 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGM02  INITIAL.
-       AUTHOR. VALDEMAR.
-       DATE-WRITTEN. 03/05/2017.
-       
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT  SECTION.
-       FILE-CONTROL.
-           SELECT  ARQ-PESSOAS ASSIGN TO "C:\TEMP\PESSOAS.DAT"
-                ORGANIZATION   INDEXED
-                RECORD KEY  CPF
-                ACCESS  RANDOM
-                FILE  STATUS  CODERRO.
-       DATA DIVISION.
-       FILE  SECTION.
-       FD  ARQ-PESSOAS
-           LABEL  RECORD  STANDARD.
-       01  REG-PESSOAS.
-           02  CPF    PIC X(11).
-           02  NOME PIC X(30).
-           02  ENDERECO  PIC X(45).
-           02  COMPLEMENTO PIC X(10).
-           02  BAIRRO PIC X(20).
-           02  CIDADE PIC X(20).
-           02  ESTADO PIC X(2).
-           02  CEP PIC X(9).
-           02  FILLER      PIC X(41).
-           
-       WORKING-STORAGE SECTION.
-       77  CODERRO   PIC  X(2)  VALUE SPACES.
-       77  OPC  PIC X VALUE SPACE.
-       88  OPC-OK  VALUE "S" "N".
-       77  W-CPF-PESQUISA   PIC 9(3) VALUE ZEROS.
-       77  OPC-ALT        PIC   X  VALUE SPACE.
-	
-       01 WS-DATA-SIST.
-           05 WS-ANO-SIST PIC 9(4) VALUES 0.
-           05 WS-MES-SIST PIC 99 VALUES 0.
-           05 WS-DIA-SIST PIC 99 VALUES 0.
-       01 WS-DATA-FORMATADA PIC x(10) VALUE SPACES.
-       
-       SCREEN SECTION.
-           01 TELA01.
-           05 BLANK SCREEN.
-           05 TITULO.
-               10 LINE 02 COLUMN 01 PIC x(80) VALUE ALL "=".
-               10 LINE 04 COLUMN 25 VALUE
-               "SISTEMA DE CADASTRO DE PESSOAS".
-               10 LINE 06 COLUMN 32 VALUE "ALTERAR PESSOA".
-               10 LINE 08 COLUMN 01 PIC x(80) VALUE ALL "=".
-           05 DATA-HOJE.
-               10 LINE 06 COLUMN 67 PIC x(10) FROM WS-DATA-FORMATADA.
-       
-       PROCEDURE DIVISION.
-       INICIO.
-           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
-       
-           MOVE WS-DIA-SIST TO WS-DATA-FORMATADA(1:2)
-           MOVE "/" TO WS-DATA-FORMATADA(3:1)
-           MOVE WS-MES-SIST TO WS-DATA-FORMATADA(4:2)
-           MOVE "/" TO WS-DATA-FORMATADA(6:1)
-           MOVE WS-ANO-SIST TO WS-DATA-FORMATADA(7:4)
-       
-           PERFORM   INICIALIZACAO.
-           PERFORM   PROCESSAMENTO UNTIL OPC = "N".
-           PERFORM   FINALIZACAO.
-           STOP RUN.
-           
-       INICIALIZACAO.
-           DISPLAY ERASE.
-           DISPLAY TELA01.
-           
-           PERFORM ABRIR-ARQUIVO.
-           
-       PROCESSAMENTO.
-           PERFORM  FORMATAR-TELA.
-           PERFORM  ROTINA-LEITURA
-           PERFORM  ROTINA-ALTERACAO.
-           PERFORM  RECEBER-OPCAO-CONTINUIDADE.
-           
-       FORMATAR-TELA.
-           INITIALIZE CODERRO REG-PESSOAS W-CPF-PESQUISA.
-
-           DISPLAY  "CPF:"   AT  1210.
-           DISPLAY  "NOME:"   AT  1310.
-           DISPLAY  "ENDERECO:"   AT  1410.
-           DISPLAY  "COMPLEMENTO:"   AT  1510.
-           DISPLAY  "BAIRRO:"   AT  1610.
-           DISPLAY  "CIDADE:"   AT  1710.
-           DISPLAY  "ESTADO:"   AT  1810.
-           DISPLAY  "CEP:"   AT  1910.
-           DISPLAY  "OUTRO REGISTRO? (S/N):"   AT  2210.
-           
-       ROTINA-LEITURA.
-           DISPLAY  "DIGITE O CPF DA PESSOA A ALTERAR"  AT 1010
-           ACCEPT CPF AT 1222.
-
-           READ ARQ-PESSOAS
-           IF  CODERRO NOT = "00"
-               DISPLAY "PESSOA NAO FOI ENCONTRADA" AT 1040 WITH BLINK
-           END-IF.
-
-       ROTINA-ALTERACAO.
-            IF  CODERRO = "00"
-                PERFORM   RECEBER-NOVO-NOME
-                PERFORM   RECEBER-NOVO-ENDERECO
-                PERFORM   RECEBER-NOVO-COMPLEMENTO
-                PERFORM   RECEBER-NOVO-BAIRRO
-                PERFORM   RECEBER-NOVA-CIDADE
-                PERFORM   RECEBER-NOVO-ESTADO
-                PERFORM   RECEBER-NOVO-CEP
-
-                DISPLAY  "CONFIRMA A ALTERACAO?(S/N): "  AT  2110
-                ACCEPT   OPC-ALT AT 2140 WITH UPPER AUTO
-                
-		   IF  OPC-ALT  =  "S"
-  			REWRITE  REG-PESSOAS
-                ELSE
-			DISPLAY  "ALTERACAO NAO EFETIVADA"  AT 1844
-                   STOP  "   <ENTER> PARA CONTINUAR"
-                END-IF
-             ELSE
-                NEXT  SENTENCE
-             END-IF.
-      *
-       RECEBER-NOVO-NOME.
-           PERFORM WITH TEST AFTER UNTIL NOME NOT = SPACES
-               ACCEPT NOME  AT  1330
-               
-               IF  NOME = SPACES
-                   DISPLAY "ERRO NO NOME!" AT 2421
-               ELSE
-                   DISPLAY "   " AT 2421
-               END-IF
-           END-PERFORM.
-           
-       RECEBER-NOVO-ENDERECO.      
-           PERFORM WITH TEST AFTER UNTIL ENDERECO NOT = SPACES
-               ACCEPT ENDERECO  AT  1430
-               
-               IF  ENDERECO = SPACES
-                   DISPLAY "ERRO NO ENDERECO!" AT 2421
-               ELSE
-                   DISPLAY "    " AT 2421
-               END-IF
-           END-PERFORM.
-           
-       RECEBER-NOVO-COMPLEMENTO.
-               ACCEPT COMPLEMENTO  AT  1530.
-               
-       RECEBER-NOVO-BAIRRO.
-           PERFORM WITH TEST AFTER UNTIL BAIRRO NOT = SPACES
-               ACCEPT BAIRRO  AT  1630
-               
-               IF  BAIRRO = SPACES
-                   DISPLAY "ERRO NO BAIRRO!" AT 2421
-               ELSE
-                   DISPLAY "    " AT 2421
-               END-IF
-           END-PERFORM.
-
-       RECEBER-NOVA-CIDADE.
-           PERFORM WITH TEST AFTER UNTIL CIDADE NOT = SPACES
-               ACCEPT CIDADE  AT  1730
-               
-               IF  CIDADE = SPACES
-                   DISPLAY "ERRO NA CIDADE!" AT 2421
-               ELSE
-                   DISPLAY "    " AT 2421
-               END-IF
-           END-PERFORM.
-           
-       RECEBER-NOVO-ESTADO.
-           PERFORM WITH TEST AFTER UNTIL ESTADO = "SP" OR ESTADO = "RJ"
-               ACCEPT ESTADO  AT  1830
-               
-               IF  ESTADO NOT = "SP" AND ESTADO NOT = "RJ" 
-                   DISPLAY "ERRO NO ESTADO!" AT 2421
-               ELSE
-                   DISPLAY "    " AT 2421
-               END-IF
-           END-PERFORM.
-
-       RECEBER-NOVO-CEP.
-           PERFORM WITH TEST AFTER UNTIL CEP NOT = SPACES               
-               ACCEPT CEP  AT  1930
-               
-               IF  CEP = SPACES
-                   DISPLAY "ERRO NO CEP!" AT 2421
-               ELSE
-                   DISPLAY "    " AT 2421
-               END-IF
-           END-PERFORM.
-           
-       RECEBER-OPCAO-CONTINUIDADE.
-           PERFORM WITH TEST AFTER UNTIL OPC-OK
-               ACCEPT OPC  AT  2235 WITH AUTO
-               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
-               
-               IF  OPC-OK
-                   DISPLAY "                   " AT 2040
-               ELSE
-                   DISPLAY " DIGITE S OU N" AT 2040
-               END-IF
-           END-PERFORM.
-       
-       ABRIR-ARQUIVO.
-           OPEN  I-O  ARQ-PESSOAS.
-           
-           IF  CODERRO NOT = "00"
-               DISPLAY "ARQUIVO NAO ENCONTRADO" AT 2040 WITH
-                       FOREGROUND-COLOR 4
-               STOP  " "
-               MOVE  "N"  TO  OPC
-           ELSE
-               DISPLAY "                       " AT 2040
-           END-IF.
-           
-       FINALIZACAO.
-           CLOSE  ARQ-PESSOAS.
-           DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
-           STOP  "  ".
-           
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM02  INITIAL.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 03/05/2017.
+       
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY CODERRO.
+       DATA DIVISION.
+       FILE  SECTION.
+       FD  ARQ-PESSOAS IS EXTERNAL
+           LABEL  RECORD  STANDARD.
+       COPY CPYPESSOA.
+
+       WORKING-STORAGE SECTION.
+       77  CODERRO   PIC  X(2)  VALUE SPACES.
+       77  OPC  PIC X VALUE SPACE.
+       88  OPC-OK  VALUE "S" "N".
+       77  W-CPF-PESQUISA   PIC 9(3) VALUE ZEROS.
+       77  OPC-ALT        PIC   X  VALUE SPACE.
+
+       01  W-CPF-DIGITOS       PIC 9(11).
+       01  W-CPF-DIG REDEFINES W-CPF-DIGITOS.
+           05  W-CPF-D         PIC 9  OCCURS 11 TIMES.
+       01  W-CPF-REPETIDO      PIC X  VALUE "N".
+       01  W-CPF-VALIDO        PIC X  VALUE "N".
+       01  W-SOMA              PIC 9(4).
+       01  W-RESTO             PIC 9(4).
+       01  W-DV1               PIC 9.
+       01  W-DV2               PIC 9.
+       01  W-I                 PIC 99.
+       01  W-ESTADO-VALIDO     PIC X  VALUE "N".
+       01  W-CEP-VALIDO        PIC X  VALUE "N".
+       01  W-REG-ANTES         PIC X(202) VALUE SPACES.
+
+       COPY CPYREDIR.
+       COPY CPYOPERA.
+
+       COPY CPYUF.
+
+       01  W-CEP-PREFIXO-ALFA  PIC X(5).
+       01  W-CEP-PREFIXO       PIC 9(5).
+
+       COPY CPYCEP.
+	
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUES 0.
+           05 WS-MES-SIST PIC 99 VALUES 0.
+           05 WS-DIA-SIST PIC 99 VALUES 0.
+       01 WS-DATA-FORMATADA PIC x(10) VALUE SPACES.
+       01 WS-HORA-SIST.
+           05 WS-HH-SIST  PIC 99 VALUE 0.
+           05 WS-MM-SIST  PIC 99 VALUE 0.
+           05 WS-SS-SIST  PIC 99 VALUE 0.
+           05 FILLER      PIC 9(4) VALUE 0.
+       01 WS-DATA-HORA-ATUAL PIC 9(14) VALUE 0.
+       01 W-REG-EDITADO      PIC X(202) VALUE SPACES.
+       01 W-REGISTRO-ALTERADO PIC X VALUE "N".
+       
+       SCREEN SECTION.
+           01 TELA01.
+           05 BLANK SCREEN.
+           05 TITULO.
+               10 LINE 02 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 04 COLUMN 25 VALUE
+               "SISTEMA DE CADASTRO DE PESSOAS".
+               10 LINE 06 COLUMN 32 VALUE "ALTERAR PESSOA".
+               10 LINE 08 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+           05 DATA-HOJE.
+               10 LINE 06 COLUMN 67 PIC x(10) FROM WS-DATA-FORMATADA.
+       
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+       
+           MOVE WS-DIA-SIST TO WS-DATA-FORMATADA(1:2)
+           MOVE "/" TO WS-DATA-FORMATADA(3:1)
+           MOVE WS-MES-SIST TO WS-DATA-FORMATADA(4:2)
+           MOVE "/" TO WS-DATA-FORMATADA(6:1)
+           MOVE WS-ANO-SIST TO WS-DATA-FORMATADA(7:4)
+       
+           PERFORM   INICIALIZACAO.
+           PERFORM   PROCESSAMENTO UNTIL OPC = "N".
+           PERFORM   FINALIZACAO.
+           EXIT PROGRAM.
+           
+       INICIALIZACAO.
+      *    ARQ-PESSOAS e aberto por PGM00 (FD IS EXTERNAL) e
+      *    permanece aberto pela sessao inteira; este programa so
+      *    usa o arquivo ja aberto, sem abrir nem fechar sozinho.
+           DISPLAY ERASE.
+           DISPLAY TELA01.
+
+       PROCESSAMENTO.
+           PERFORM  FORMATAR-TELA.
+           PERFORM  ROTINA-LEITURA
+           PERFORM  ROTINA-ALTERACAO.
+           PERFORM  RECEBER-OPCAO-CONTINUIDADE.
+           
+       FORMATAR-TELA.
+           INITIALIZE CODERRO REG-PESSOAS W-CPF-PESQUISA.
+
+           DISPLAY  "CPF:"   AT  1210.
+           DISPLAY  "NOME:"   AT  1310.
+           DISPLAY  "ENDERECO:"   AT  1410.
+           DISPLAY  "COMPLEMENTO:"   AT  1510.
+           DISPLAY  "BAIRRO:"   AT  1610.
+           DISPLAY  "CIDADE:"   AT  1710.
+           DISPLAY  "ESTADO:"   AT  1810.
+           DISPLAY  "CEP:"   AT  1910.
+           DISPLAY  "EMAIL:"   AT  2010.
+           DISPLAY  "TELEFONE:"   AT  2310.
+           DISPLAY  "NASCIMENTO:"   AT  2350.
+           DISPLAY  "OUTRO REGISTRO? (S/N):"   AT  2210.
+           
+       ROTINA-LEITURA.
+           IF  WS-CPF-REDIRECIONADO NOT = SPACES
+               MOVE WS-CPF-REDIRECIONADO TO CPF
+               MOVE SPACES TO WS-CPF-REDIRECIONADO
+               MOVE "S" TO W-CPF-VALIDO
+           ELSE
+               DISPLAY  "DIGITE O CPF DA PESSOA A ALTERAR"  AT 1010
+
+               PERFORM WITH TEST AFTER UNTIL W-CPF-VALIDO = "S"
+                   MOVE "N" TO W-CPF-VALIDO
+                   ACCEPT CPF AT 1222
+                   IF  CPF NOT NUMERIC
+                       DISPLAY "CPF INVALIDO (DIGITO VERIFICADOR)!"
+                               AT 2421
+                   ELSE
+                       PERFORM VALIDAR-CPF
+                       IF  W-CPF-VALIDO NOT = "S"
+                           DISPLAY "CPF INVALIDO (DIGITO VERIFICADOR)!"
+                                   AT 2421
+                       ELSE
+                           DISPLAY "                               "
+                                   AT 2421
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           READ ARQ-PESSOAS
+           IF  CODERRO = "00" AND NOT PESSOA-ATIVA
+               MOVE "23" TO CODERRO
+           END-IF.
+           IF  CODERRO NOT = "00"
+               PERFORM EXIBIR-ERRO-LEITURA
+           ELSE
+               MOVE REG-PESSOAS TO W-REG-ANTES
+           END-IF.
+
+       EXIBIR-ERRO-LEITURA.
+           IF  CODERRO = "23"
+               DISPLAY "PESSOA NAO FOI ENCONTRADA" AT 1040 WITH BLINK
+           ELSE
+           IF  CODERRO = "21"
+               DISPLAY "ERRO DE SEQUENCIA NA LEITURA - STATUS " CODERRO
+                       AT 1040 WITH BLINK
+           ELSE
+               DISPLAY "ERRO DE E/S NA LEITURA - STATUS " CODERRO
+                       AT 1040 WITH BLINK
+           END-IF.
+
+       VALIDAR-CPF.
+           MOVE "S" TO W-CPF-REPETIDO
+           MOVE CPF TO W-CPF-DIGITOS
+
+           PERFORM VARYING W-I FROM 2 BY 1 UNTIL W-I > 11
+               IF  W-CPF-D (W-I) NOT = W-CPF-D (1)
+                   MOVE "N" TO W-CPF-REPETIDO
+               END-IF
+           END-PERFORM.
+
+           COMPUTE W-SOMA = W-CPF-D (1) * 10 + W-CPF-D (2) * 9
+                           + W-CPF-D (3) * 8  + W-CPF-D (4) * 7
+                           + W-CPF-D (5) * 6  + W-CPF-D (6) * 5
+                           + W-CPF-D (7) * 4  + W-CPF-D (8) * 3
+                           + W-CPF-D (9) * 2
+           COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+           IF  W-RESTO < 2
+               MOVE 0 TO W-DV1
+           ELSE
+               COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF
+
+           COMPUTE W-SOMA = W-CPF-D (1) * 11 + W-CPF-D (2) * 10
+                           + W-CPF-D (3) * 9  + W-CPF-D (4) * 8
+                           + W-CPF-D (5) * 7  + W-CPF-D (6) * 6
+                           + W-CPF-D (7) * 5  + W-CPF-D (8) * 4
+                           + W-CPF-D (9) * 3  + W-DV1 * 2
+           COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+           IF  W-RESTO < 2
+               MOVE 0 TO W-DV2
+           ELSE
+               COMPUTE W-DV2 = 11 - W-RESTO
+           END-IF
+
+           IF  W-CPF-REPETIDO = "S"
+            OR W-CPF-D (10) NOT = W-DV1
+            OR W-CPF-D (11) NOT = W-DV2
+               MOVE "N" TO W-CPF-VALIDO
+           ELSE
+               MOVE "S" TO W-CPF-VALIDO
+           END-IF.
+
+       ROTINA-ALTERACAO.
+            IF  CODERRO = "00"
+                PERFORM   RECEBER-NOVO-NOME
+                PERFORM   RECEBER-NOVO-ENDERECO
+                PERFORM   RECEBER-NOVO-COMPLEMENTO
+                PERFORM   RECEBER-NOVO-BAIRRO
+                PERFORM   RECEBER-NOVO-CEP
+                PERFORM   BUSCAR-CEP
+                PERFORM   RECEBER-NOVA-CIDADE
+                PERFORM   RECEBER-NOVO-ESTADO
+                PERFORM   RECEBER-NOVO-EMAIL
+                PERFORM   RECEBER-NOVO-TELEFONE
+                PERFORM   RECEBER-NOVA-NASCIMENTO
+
+                DISPLAY  "CONFIRMA A ALTERACAO?(S/N): "  AT  2110
+                ACCEPT   OPC-ALT AT 2140 WITH UPPER AUTO
+                
+		   IF  OPC-ALT  =  "S"
+                        PERFORM VERIFICAR-BLOQUEIO
+                        IF  W-REGISTRO-ALTERADO = "S"
+                            DISPLAY "REGISTRO FOI ALTERADO POR OUTRO "
+                                    "USUARIO DESDE A LEITURA. REPITA "
+                                    "A OPERACAO." AT 1844 WITH
+                                    FOREGROUND-COLOR 4
+                            STOP  "   <ENTER> PARA CONTINUAR"
+                        ELSE
+                            IF  CODERRO NOT = "00"
+                                PERFORM EXIBIR-ERRO-ALTERACAO
+                            ELSE
+                                PERFORM CARIMBAR-DATA-HORA
+  			        REWRITE  REG-PESSOAS
+                                IF  CODERRO NOT = "00"
+                                    PERFORM EXIBIR-ERRO-ALTERACAO
+                                ELSE
+                                    CALL "PGM05" USING "A" CPF
+                                         WS-OPERADOR-LOGADO
+                                         W-REG-ANTES REG-PESSOAS
+                                END-IF
+                            END-IF
+                        END-IF
+                ELSE
+			DISPLAY  "ALTERACAO NAO EFETIVADA"  AT 1844
+                   STOP  "   <ENTER> PARA CONTINUAR"
+                END-IF
+             ELSE
+                NEXT  SENTENCE
+             END-IF.
+
+       EXIBIR-ERRO-ALTERACAO.
+           IF  CODERRO = "23"
+               DISPLAY "REGISTRO NAO ENCONTRADO PARA REGRAVACAO"
+                       AT 1844 WITH FOREGROUND-COLOR 4
+           ELSE
+               DISPLAY "ERRO AO REGRAVAR - STATUS " CODERRO
+                       AT 1844 WITH FOREGROUND-COLOR 4
+           END-IF.
+
+      *    BLOQUEIO OTIMISTA: antes de regravar, relê o registro e
+      *    confere se DATA-HORA-ALTERACAO ainda e a mesma capturada em
+      *    W-REG-ANTES no momento da leitura original -- se outro
+      *    usuario tiver alterado o registro nesse meio-tempo, os dois
+      *    carimbos divergem e a regravacao e recusada em vez de
+      *    sobrescrever a alteracao alheia. W-REG-ANTES(189:14) e o
+      *    carimbo porque DATA-HORA-ALTERACAO comeca no byte 189 do
+      *    registro de 202 bytes (os 188 bytes anteriores sao os demais
+      *    campos de REG-PESSOAS).
+       VERIFICAR-BLOQUEIO.
+           MOVE REG-PESSOAS TO W-REG-EDITADO
+           MOVE "N" TO W-REGISTRO-ALTERADO
+           READ ARQ-PESSOAS
+           IF  CODERRO = "00"
+               IF  DATA-HORA-ALTERACAO NOT = W-REG-ANTES (189:14)
+                   MOVE "S" TO W-REGISTRO-ALTERADO
+               ELSE
+                   MOVE W-REG-EDITADO TO REG-PESSOAS
+               END-IF
+           END-IF.
+
+       CARIMBAR-DATA-HORA.
+           ACCEPT WS-HORA-SIST FROM TIME
+           COMPUTE WS-DATA-HORA-ATUAL =
+                   WS-ANO-SIST * 10000000000 +
+                   WS-MES-SIST * 100000000   +
+                   WS-DIA-SIST * 1000000     +
+                   WS-HH-SIST  * 10000       +
+                   WS-MM-SIST  * 100         +
+                   WS-SS-SIST
+           MOVE WS-DATA-HORA-ATUAL TO DATA-HORA-ALTERACAO.
+      *
+       RECEBER-NOVO-NOME.
+           PERFORM WITH TEST AFTER UNTIL NOME NOT = SPACES
+               ACCEPT NOME  AT  1330
+               
+               IF  NOME = SPACES
+                   DISPLAY "ERRO NO NOME!" AT 2421
+               ELSE
+                   DISPLAY "   " AT 2421
+               END-IF
+           END-PERFORM.
+           
+       RECEBER-NOVO-ENDERECO.      
+           PERFORM WITH TEST AFTER UNTIL ENDERECO NOT = SPACES
+               ACCEPT ENDERECO  AT  1430
+               
+               IF  ENDERECO = SPACES
+                   DISPLAY "ERRO NO ENDERECO!" AT 2421
+               ELSE
+                   DISPLAY "    " AT 2421
+               END-IF
+           END-PERFORM.
+           
+       RECEBER-NOVO-COMPLEMENTO.
+               ACCEPT COMPLEMENTO  AT  1530.
+               
+       RECEBER-NOVO-BAIRRO.
+           PERFORM WITH TEST AFTER UNTIL BAIRRO NOT = SPACES
+               ACCEPT BAIRRO  AT  1630
+               
+               IF  BAIRRO = SPACES
+                   DISPLAY "ERRO NO BAIRRO!" AT 2421
+               ELSE
+                   DISPLAY "    " AT 2421
+               END-IF
+           END-PERFORM.
+
+       RECEBER-NOVA-CIDADE.
+           PERFORM WITH TEST AFTER UNTIL CIDADE NOT = SPACES
+               ACCEPT CIDADE  AT  1730
+               
+               IF  CIDADE = SPACES
+                   DISPLAY "ERRO NA CIDADE!" AT 2421
+               ELSE
+                   DISPLAY "    " AT 2421
+               END-IF
+           END-PERFORM.
+           
+       RECEBER-NOVO-ESTADO.
+           PERFORM WITH TEST AFTER UNTIL W-ESTADO-VALIDO = "S"
+               ACCEPT ESTADO  AT  1830
+               PERFORM VALIDAR-ESTADO
+
+               IF  W-ESTADO-VALIDO NOT = "S"
+                   DISPLAY "ERRO NO ESTADO!" AT 2421
+               ELSE
+                   DISPLAY "    " AT 2421
+               END-IF
+           END-PERFORM.
+
+       VALIDAR-ESTADO.
+           MOVE "N" TO W-ESTADO-VALIDO
+           SET WS-IDX-UF TO 1
+           SEARCH WS-TAB-UF-ITEM
+               AT END
+                   MOVE "N" TO W-ESTADO-VALIDO
+               WHEN WS-TAB-UF-ITEM (WS-IDX-UF) = ESTADO
+                   MOVE "S" TO W-ESTADO-VALIDO
+           END-SEARCH.
+
+       VALIDAR-CEP.
+           MOVE "N" TO W-CEP-VALIDO
+           IF  CEP (1:5) IS NUMERIC AND CEP (6:1) = "-"
+                                    AND CEP (7:3) IS NUMERIC
+               MOVE "S" TO W-CEP-VALIDO
+           END-IF.
+
+       BUSCAR-CEP.
+           MOVE CEP (1:5) TO W-CEP-PREFIXO-ALFA
+           IF  W-CEP-PREFIXO-ALFA IS NUMERIC
+               MOVE W-CEP-PREFIXO-ALFA TO W-CEP-PREFIXO
+               SET WS-IDX-CEP TO 1
+               SEARCH WS-CEP-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN W-CEP-PREFIXO >= WS-CEP-INI (WS-IDX-CEP) AND
+                        W-CEP-PREFIXO <= WS-CEP-FIM (WS-IDX-CEP)
+                       MOVE WS-CEP-CIDADE (WS-IDX-CEP) TO CIDADE
+                       MOVE WS-CEP-ESTADO (WS-IDX-CEP) TO ESTADO
+               END-SEARCH
+           END-IF.
+
+       RECEBER-NOVO-CEP.
+           PERFORM WITH TEST AFTER UNTIL W-CEP-VALIDO = "S"
+               ACCEPT CEP  AT  1930
+               PERFORM VALIDAR-CEP
+
+               IF  W-CEP-VALIDO NOT = "S"
+                   DISPLAY "CEP INVALIDO! FORMATO NNNNN-NNN" AT 2421
+               ELSE
+                   DISPLAY "                               " AT 2421
+               END-IF
+           END-PERFORM.
+           
+       RECEBER-NOVO-EMAIL.
+               ACCEPT EMAIL  AT  2030.
+
+       RECEBER-NOVO-TELEFONE.
+               ACCEPT TELEFONE  AT  2330.
+
+       RECEBER-NOVA-NASCIMENTO.
+               ACCEPT DATA-NASCIMENTO  AT  2365.
+
+       RECEBER-OPCAO-CONTINUIDADE.
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT OPC  AT  2235 WITH AUTO
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               
+               IF  OPC-OK
+                   DISPLAY "                   " AT 2040
+               ELSE
+                   DISPLAY " DIGITE S OU N" AT 2040
+               END-IF
+           END-PERFORM.
+       
+       FINALIZACAO.
+           DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
+           STOP  "  ".
+           
        FIM-ULTIMA-LINHA.
\ No newline at end of file
