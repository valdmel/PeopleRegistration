@@ -0,0 +1,16 @@
+      * CPYSELPE - Clausula SELECT de ARQ-PESSOAS, compartilhada por
+      * todo programa que abre o arquivo indexado de pessoas. Mantida
+      * num unico copybook para que a RECORD KEY e a ALTERNATE RECORD
+      * KEY NUNCA fiquem divergentes entre os programas (a divergencia
+      * corrompe o indice alternado de NOME). ACCESS DYNAMIC cobre
+      * tanto o acesso aleatorio por CPF (PGM01-04) quanto a leitura
+      * sequencial usada por PGM04 (busca por NOME) e PGM06 (listagem).
+      * Cada programa usa um nome diferente para o campo de status
+      * (W-COD-ERRO em PGM01/PGM06, CODERRO em PGM02-04); quem inclui
+      * este copybook deve usar REPLACING STATUS-FIELD BY <seu campo>.
+           SELECT  ARQ-PESSOAS ASSIGN TO "C:\TEMP\PESSOAS.DAT"
+                ORGANIZATION   INDEXED
+                RECORD KEY     CPF
+                ALTERNATE RECORD KEY NOME WITH DUPLICATES
+                ACCESS         DYNAMIC
+                FILE STATUS    IS STATUS-FIELD.
