@@ -1,221 +1,447 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGM01  INITIAL.
-       AUTHOR. VALDEMAR.
-       DATE-WRITTEN. 14/04/2017.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQ-PESSOAS ASSIGN TO "C:\TEMP\PESSOAS.DAT"
-               ORGANIZATION INDEXED
-               RECORD KEY CPF
-               ACCESS RANDOM
-               FILE STATUS IS W-COD-ERRO.
-               
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ARQ-PESSOAS
-           LABEL RECORD STANDARD.
-       01  REG-PESSOAS.
-           02  CPF    PIC X(11).
-           02  NOME PIC X(30).
-           02  ENDERECO  PIC X(45).
-           02  COMPLEMENTO PIC X(10).
-           02  BAIRRO PIC X(20).
-           02  CIDADE PIC X(20).
-           02  ESTADO PIC X(2).
-           02  CEP PIC X(9).
-           02  FILLER      PIC X(41).
-           
-       WORKING-STORAGE SECTION.
-       01  W-COD-ERRO          PIC XX VALUE SPACES.
-       01  W-OPCAO             PIC X  VALUE SPACE.
-       01  W-INCLUI            PIC X  VALUE SPACE.
-       01  W-BRANCO            PIC X(50) VALUE SPACE.
-       
-       01 WS-DATA-SIST.
-           05 WS-ANO-SIST PIC 9(4) VALUES 0.
-           05 WS-MES-SIST PIC 99 VALUES 0.
-           05 WS-DIA-SIST PIC 99 VALUES 0.
-       01 WS-DATA-FORMATADA PIC x(10) VALUE SPACES.
-
-       SCREEN SECTION.
-           01 TELA01.
-           05 BLANK SCREEN.
-           05 TITULO.
-               10 LINE 02 COLUMN 01 PIC x(80) VALUE ALL "=".
-               10 LINE 04 COLUMN 25 VALUE
-               "SISTEMA DE CADASTRO DE PESSOAS".
-               10 LINE 06 COLUMN 32 VALUE "INSERIR PESSOA".
-               10 LINE 08 COLUMN 01 PIC x(80) VALUE ALL "=".
-           05 DATA-HOJE.
-               10 LINE 06 COLUMN 67 PIC x(10) FROM WS-DATA-FORMATADA.
-       
-       PROCEDURE DIVISION.
-       INICIO.
-           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
-       
-           MOVE WS-DIA-SIST TO WS-DATA-FORMATADA(1:2)
-           MOVE "/" TO WS-DATA-FORMATADA(3:1)
-           MOVE WS-MES-SIST TO WS-DATA-FORMATADA(4:2)
-           MOVE "/" TO WS-DATA-FORMATADA(6:1)
-           MOVE WS-ANO-SIST TO WS-DATA-FORMATADA(7:4)
-       
-           PERFORM INICIALIZACAO.
-           PERFORM PROCESSAMENTO UNTIL W-OPCAO = "N".
-           PERFORM FINALIZACAO.
-           EXIT PROGRAM.
-           
-       INICIALIZACAO.
-           DISPLAY ERASE.
-           DISPLAY TELA01.
-           PERFORM   LIMPAR-VARIAVEIS.
-           OPEN  I-O  ARQ-PESSOAS.
-
-       PROCESSAMENTO.
-           PERFORM FORMATAR-TELA.
-           PERFORM RECEBER-DADOS.
-           PERFORM GRAVAR-DADOS.
-           PERFORM OPCAO-CONTINUIDADE.
-           
-       FORMATAR-TELA.
-	       DISPLAY  "CPF:"   AT  1010.
-           DISPLAY  "NOME:"   AT  1110.
-           DISPLAY  "ENDERECO:"   AT  1210.
-           DISPLAY  "COMPLEMENTO:"   AT  1310.
-           DISPLAY  "BAIRRO:"   AT  1410.
-           DISPLAY  "CIDADE:"   AT  1510.
-           DISPLAY  "ESTADO:"   AT  1610.
-           DISPLAY  "CEP:"   AT  1710.
-           DISPLAY  "CONFIRMA A INCLUSAO? (S/N):"   AT  2010.
-	       DISPLAY  "MENSAGEM: "   AT  2210.
-           
-       RECEBER-DADOS.
-           PERFORM   LIMPAR-VARIAVEIS.
-           
-           PERFORM WITH TEST AFTER UNTIL CPF NOT = SPACES AND CPF 
-           NUMERIC
-               ACCEPT CPF  AT  1030
-               
-               IF  CPF = SPACES OR CPF NOT NUMERIC 
-                   DISPLAY "ERRO NO CPF!" AT 2421
-               ELSE
-                   DISPLAY W-BRANCO AT 2421
-               END-IF
-           END-PERFORM.                                                 
-                                                                        
-           PERFORM WITH TEST AFTER UNTIL NOME NOT = SPACES
-               ACCEPT NOME  AT  1130
-               
-               IF  NOME = SPACES
-                   DISPLAY "ERRO NO NOME!" AT 2421
-               ELSE
-                   DISPLAY W-BRANCO AT 2421
-               END-IF
-           END-PERFORM.
-           
-           PERFORM WITH TEST AFTER UNTIL ENDERECO NOT = SPACES
-               ACCEPT ENDERECO  AT  1230
-               
-               IF  ENDERECO = SPACES
-                   DISPLAY "ERRO NO ENDERECO!" AT 2421
-               ELSE
-                   DISPLAY W-BRANCO AT 2421
-               END-IF
-           END-PERFORM.
-
-           ACCEPT COMPLEMENTO AT 1330
-           
-           PERFORM WITH TEST AFTER UNTIL BAIRRO NOT = SPACES
-               ACCEPT BAIRRO  AT  1430
-               
-               IF  BAIRRO = SPACES
-                   DISPLAY "ERRO NO BAIRRO!" AT 2421
-               ELSE
-                   DISPLAY W-BRANCO AT 2421
-               END-IF
-           END-PERFORM.
-
-           PERFORM WITH TEST AFTER UNTIL CIDADE NOT = SPACES
-               ACCEPT CIDADE  AT  1530
-               
-               IF  CIDADE = SPACES
-                   DISPLAY "ERRO NA CIDADE!" AT 2421
-               ELSE
-                   DISPLAY W-BRANCO AT 2421
-               END-IF
-           END-PERFORM.
-
-           PERFORM WITH TEST AFTER UNTIL ESTADO = "SP" OR ESTADO = "RJ"
-               ACCEPT ESTADO  AT  1630
-               
-               IF  ESTADO NOT = "SP" AND ESTADO NOT = "RJ" 
-                   DISPLAY "ERRO NO ESTADO!" AT 2421
-               ELSE
-                   DISPLAY W-BRANCO AT 2421
-               END-IF
-           END-PERFORM.
-                                                                        
-           PERFORM WITH TEST AFTER UNTIL CEP NOT = SPACES               
-               ACCEPT CEP  AT  1730
-               
-               IF  CEP = SPACES
-                   DISPLAY "ERRO NO CEP!" AT 2421
-               ELSE
-                   DISPLAY W-BRANCO AT 2421
-               END-IF
-           END-PERFORM.
-           
-       GRAVAR-DADOS.
-           PERFORM WITH TEST AFTER UNTIL W-INCLUI = "S" OR "N"
-               ACCEPT W-INCLUI AT  2045 WITH UPPER AUTO
-               
-               IF  W-INCLUI NOT = "S" AND "N"
-                   DISPLAY "DIGITAR S PARA GRAVAR E N PARA DESITIR"
-                           AT 2421
-               ELSE
-                   DISPLAY W-BRANCO AT 2421
-               END-IF
-           END-PERFORM.
-           IF  W-INCLUI = "S"    
-               WRITE  REG-PESSOAS  
-               IF W-COD-ERRO NOT = "00"
-                  DISPLAY "REGISTRO DUPLICADO" AT 2421  WITH
-                          FOREGROUND-COLOR 4
-               ELSE
-                  DISPLAY "                   " AT 2421
-               END-IF
-           ELSE
-               DISPLAY "REGISTRO DESCARTADO" AT 2421
-               
-               STOP  "<ENTER> PARA CONTINUAR"
-               
-               DISPLAY W-BRANCO AT 2421
-           END-IF.
-           
-       OPCAO-CONTINUIDADE.
-           DISPLAY "DESEJA INCLUIR OUTRO REGISTRO? (S/N):" AT 2220
-           
-           PERFORM WITH TEST AFTER UNTIL W-OPCAO = "S" OR "N"
-                   
-               ACCEPT W-OPCAO AT 2265 WITH UPPER AUTO
-               
-               IF  W-OPCAO NOT = "S" AND "N"
-                   DISPLAY "DIGITAR S PARA INCLUIR OUTRO REGISTRO E N PA
-      -                    "RA TERMINAR"  AT 2421
-               ELSE
-                   DISPLAY W-BRANCO AT 2421
-               END-IF
-           END-PERFORM.
-           
-       LIMPAR-VARIAVEIS.
-           INITIALIZE   REG-PESSOAS.
-           MOVE SPACES TO W-INCLUI  W-OPCAO.
-           
-       FINALIZACAO.
-           CLOSE  ARQ-PESSOAS.
-           DISPLAY "TERMINO DO PROCESSAMENTO" AT 2421.
-  		   STOP   "   ".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM01  INITIAL.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 14/04/2017.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS IS EXTERNAL
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-OPCAO             PIC X  VALUE SPACE.
+       01  W-INCLUI            PIC X  VALUE SPACE.
+       01  W-BRANCO            PIC X(50) VALUE SPACE.
+
+       01  W-CPF-DIGITOS       PIC 9(11).
+       01  W-CPF-DIG REDEFINES W-CPF-DIGITOS.
+           05  W-CPF-D         PIC 9  OCCURS 11 TIMES.
+       01  W-CPF-REPETIDO      PIC X  VALUE "N".
+       01  W-CPF-VALIDO        PIC X  VALUE "N".
+       01  W-SOMA              PIC 9(4).
+       01  W-RESTO             PIC 9(4).
+       01  W-DV1               PIC 9.
+       01  W-DV2               PIC 9.
+       01  W-I                 PIC 99.
+       01  W-ESTADO-VALIDO     PIC X  VALUE "N".
+       01  W-CEP-VALIDO        PIC X  VALUE "N".
+       01  W-REG-EM-BRANCO     PIC X(202) VALUE SPACES.
+       01  W-CPF-DUPLICADO     PIC X  VALUE "N".
+       01  W-ENCAMINHAR-PGM02  PIC X  VALUE "N".
+       01  W-REDIRECIONA       PIC X  VALUE SPACE.
+
+       COPY CPYREDIR.
+       COPY CPYOPERA.
+       COPY CPYUF.
+
+       01  W-CEP-PREFIXO-ALFA  PIC X(5).
+       01  W-CEP-PREFIXO       PIC 9(5).
+
+       COPY CPYCEP.
+       
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUES 0.
+           05 WS-MES-SIST PIC 99 VALUES 0.
+           05 WS-DIA-SIST PIC 99 VALUES 0.
+       01 WS-DATA-FORMATADA PIC x(10) VALUE SPACES.
+       01 WS-HORA-SIST.
+           05 WS-HH-SIST  PIC 99 VALUE 0.
+           05 WS-MM-SIST  PIC 99 VALUE 0.
+           05 WS-SS-SIST  PIC 99 VALUE 0.
+           05 FILLER      PIC 9(4) VALUE 0.
+       01 WS-DATA-HORA-ATUAL PIC 9(14) VALUE 0.
+
+       SCREEN SECTION.
+           01 TELA01.
+           05 BLANK SCREEN.
+           05 TITULO.
+               10 LINE 02 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 04 COLUMN 25 VALUE
+               "SISTEMA DE CADASTRO DE PESSOAS".
+               10 LINE 06 COLUMN 32 VALUE "INSERIR PESSOA".
+               10 LINE 08 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+           05 DATA-HOJE.
+               10 LINE 06 COLUMN 67 PIC x(10) FROM WS-DATA-FORMATADA.
+
+       01 TELA-CONFIRMA.
+           05 BLANK SCREEN.
+           05 TITULO-CONFIRMA.
+               10 LINE 02 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 04 COLUMN 22 VALUE
+               "CONFIRMACAO DOS DADOS INFORMADOS".
+               10 LINE 06 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+           05 DADOS-CONFIRMA.
+               10 LINE 08 COLUMN 05 VALUE "CPF:".
+               10 LINE 08 COLUMN 20 PIC X(11) FROM CPF.
+               10 LINE 09 COLUMN 05 VALUE "NOME:".
+               10 LINE 09 COLUMN 20 PIC X(30) FROM NOME.
+               10 LINE 10 COLUMN 05 VALUE "ENDERECO:".
+               10 LINE 10 COLUMN 20 PIC X(45) FROM ENDERECO.
+               10 LINE 11 COLUMN 05 VALUE "COMPLEMENTO:".
+               10 LINE 11 COLUMN 20 PIC X(10) FROM COMPLEMENTO.
+               10 LINE 12 COLUMN 05 VALUE "BAIRRO:".
+               10 LINE 12 COLUMN 20 PIC X(20) FROM BAIRRO.
+               10 LINE 13 COLUMN 05 VALUE "CIDADE:".
+               10 LINE 13 COLUMN 20 PIC X(20) FROM CIDADE.
+               10 LINE 14 COLUMN 05 VALUE "ESTADO:".
+               10 LINE 14 COLUMN 20 PIC X(02) FROM ESTADO.
+               10 LINE 15 COLUMN 05 VALUE "CEP:".
+               10 LINE 15 COLUMN 20 PIC X(09) FROM CEP.
+               10 LINE 16 COLUMN 05 VALUE "EMAIL:".
+               10 LINE 16 COLUMN 20 PIC X(14) FROM EMAIL.
+               10 LINE 17 COLUMN 05 VALUE "TELEFONE:".
+               10 LINE 17 COLUMN 20 PIC X(10) FROM TELEFONE.
+               10 LINE 18 COLUMN 05 VALUE "NASCIMENTO:".
+               10 LINE 18 COLUMN 20 PIC X(08) FROM DATA-NASCIMENTO.
+           05 RODAPE-CONFIRMA.
+               10 LINE 20 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 22 COLUMN 05 VALUE
+               "CONFIRMA A INCLUSAO DESTES DADOS? (S/N):".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+       
+           MOVE WS-DIA-SIST TO WS-DATA-FORMATADA(1:2)
+           MOVE "/" TO WS-DATA-FORMATADA(3:1)
+           MOVE WS-MES-SIST TO WS-DATA-FORMATADA(4:2)
+           MOVE "/" TO WS-DATA-FORMATADA(6:1)
+           MOVE WS-ANO-SIST TO WS-DATA-FORMATADA(7:4)
+       
+           PERFORM INICIALIZACAO.
+           PERFORM PROCESSAMENTO UNTIL W-OPCAO = "N".
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+           
+       INICIALIZACAO.
+      *    ARQ-PESSOAS e aberto por PGM00 (FD IS EXTERNAL) e
+      *    permanece aberto pela sessao inteira; este programa so
+      *    usa o arquivo ja aberto, sem abrir nem fechar sozinho.
+           DISPLAY ERASE.
+           DISPLAY TELA01.
+           PERFORM   LIMPAR-VARIAVEIS.
+
+       PROCESSAMENTO.
+           PERFORM FORMATAR-TELA.
+           PERFORM RECEBER-DADOS.
+           IF  W-ENCAMINHAR-PGM02 = "S"
+               MOVE "N" TO W-OPCAO
+           ELSE
+               PERFORM GRAVAR-DADOS
+               PERFORM OPCAO-CONTINUIDADE
+           END-IF.
+           
+       FORMATAR-TELA.
+	       DISPLAY  "CPF:"   AT  1010.
+           DISPLAY  "NOME:"   AT  1110.
+           DISPLAY  "ENDERECO:"   AT  1210.
+           DISPLAY  "COMPLEMENTO:"   AT  1310.
+           DISPLAY  "BAIRRO:"   AT  1410.
+           DISPLAY  "CIDADE:"   AT  1510.
+           DISPLAY  "ESTADO:"   AT  1610.
+           DISPLAY  "CEP:"   AT  1710.
+           DISPLAY  "EMAIL:"   AT  1810.
+           DISPLAY  "TELEFONE:"   AT  1910.
+           DISPLAY  "NASCIMENTO:"   AT  1950.
+	       DISPLAY  "MENSAGEM: "   AT  2210.
+           
+       RECEBER-DADOS.
+           PERFORM   LIMPAR-VARIAVEIS.
+
+           PERFORM WITH TEST AFTER UNTIL CPF NOT = SPACES AND CPF
+           NUMERIC AND W-CPF-VALIDO = "S" AND (W-CPF-DUPLICADO = "N"
+           OR W-ENCAMINHAR-PGM02 = "S")
+               ACCEPT CPF  AT  1030
+               MOVE "N" TO W-CPF-VALIDO
+               MOVE "N" TO W-CPF-DUPLICADO
+
+               IF  CPF = SPACES OR CPF NOT NUMERIC
+                   DISPLAY "ERRO NO CPF!" AT 2421
+               ELSE
+                   PERFORM VALIDAR-CPF
+                   IF  W-CPF-VALIDO NOT = "S"
+                       DISPLAY "CPF INVALIDO (DIGITO VERIFICADOR)!"
+                               AT 2421
+                   ELSE
+                       PERFORM VERIFICAR-CPF-EXISTENTE
+                       IF  W-CPF-DUPLICADO = "N"
+                           DISPLAY W-BRANCO AT 2421
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF  W-ENCAMINHAR-PGM02 = "S"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM WITH TEST AFTER UNTIL NOME NOT = SPACES
+               ACCEPT NOME  AT  1130
+               
+               IF  NOME = SPACES
+                   DISPLAY "ERRO NO NOME!" AT 2421
+               ELSE
+                   DISPLAY W-BRANCO AT 2421
+               END-IF
+           END-PERFORM.
+           
+           PERFORM WITH TEST AFTER UNTIL ENDERECO NOT = SPACES
+               ACCEPT ENDERECO  AT  1230
+               
+               IF  ENDERECO = SPACES
+                   DISPLAY "ERRO NO ENDERECO!" AT 2421
+               ELSE
+                   DISPLAY W-BRANCO AT 2421
+               END-IF
+           END-PERFORM.
+
+           ACCEPT COMPLEMENTO AT 1330
+           
+           PERFORM WITH TEST AFTER UNTIL BAIRRO NOT = SPACES
+               ACCEPT BAIRRO  AT  1430
+               
+               IF  BAIRRO = SPACES
+                   DISPLAY "ERRO NO BAIRRO!" AT 2421
+               ELSE
+                   DISPLAY W-BRANCO AT 2421
+               END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER UNTIL W-CEP-VALIDO = "S"
+               ACCEPT CEP  AT  1730
+               PERFORM VALIDAR-CEP
+
+               IF  W-CEP-VALIDO NOT = "S"
+                   DISPLAY "CEP INVALIDO! FORMATO NNNNN-NNN" AT 2421
+               ELSE
+                   DISPLAY W-BRANCO AT 2421
+               END-IF
+           END-PERFORM.
+
+           PERFORM BUSCAR-CEP.
+
+           PERFORM WITH TEST AFTER UNTIL CIDADE NOT = SPACES
+               ACCEPT CIDADE  AT  1530
+
+               IF  CIDADE = SPACES
+                   DISPLAY "ERRO NA CIDADE!" AT 2421
+               ELSE
+                   DISPLAY W-BRANCO AT 2421
+               END-IF
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER UNTIL W-ESTADO-VALIDO = "S"
+               ACCEPT ESTADO  AT  1630
+               PERFORM VALIDAR-ESTADO
+
+               IF  W-ESTADO-VALIDO NOT = "S"
+                   DISPLAY "ERRO NO ESTADO!" AT 2421
+               ELSE
+                   DISPLAY W-BRANCO AT 2421
+               END-IF
+           END-PERFORM.
+
+           ACCEPT EMAIL AT 1830.
+           ACCEPT TELEFONE AT 1930.
+           ACCEPT DATA-NASCIMENTO AT 1965.
+
+       GRAVAR-DADOS.
+           DISPLAY TELA-CONFIRMA
+           PERFORM WITH TEST AFTER UNTIL W-INCLUI = "S" OR "N"
+               ACCEPT W-INCLUI AT  2247 WITH UPPER AUTO
+               
+               IF  W-INCLUI NOT = "S" AND "N"
+                   DISPLAY "DIGITAR S PARA GRAVAR E N PARA DESITIR"
+                           AT 2421
+               ELSE
+                   DISPLAY W-BRANCO AT 2421
+               END-IF
+           END-PERFORM.
+           IF  W-INCLUI = "S"
+               MOVE  "A"  TO  SITUACAO
+               MOVE  SPACES  TO  DATA-EXCLUSAO
+               PERFORM CARIMBAR-DATA-HORA
+               WRITE  REG-PESSOAS
+               IF W-COD-ERRO NOT = "00"
+                  PERFORM EXIBIR-ERRO-GRAVACAO
+               ELSE
+                  DISPLAY "                   " AT 2421
+                  CALL "PGM05" USING "I" CPF WS-OPERADOR-LOGADO
+                                     W-REG-EM-BRANCO REG-PESSOAS
+               END-IF
+           ELSE
+               DISPLAY "REGISTRO DESCARTADO" AT 2421
+               
+               STOP  "<ENTER> PARA CONTINUAR"
+               
+               DISPLAY W-BRANCO AT 2421
+           END-IF.
+
+       CARIMBAR-DATA-HORA.
+           ACCEPT WS-HORA-SIST FROM TIME
+           COMPUTE WS-DATA-HORA-ATUAL =
+                   WS-ANO-SIST * 10000000000 +
+                   WS-MES-SIST * 100000000   +
+                   WS-DIA-SIST * 1000000     +
+                   WS-HH-SIST  * 10000       +
+                   WS-MM-SIST  * 100         +
+                   WS-SS-SIST
+           MOVE WS-DATA-HORA-ATUAL TO DATA-HORA-ALTERACAO.
+
+       EXIBIR-ERRO-GRAVACAO.
+           IF  W-COD-ERRO = "22"
+               DISPLAY "REGISTRO DUPLICADO" AT 2421 WITH
+                       FOREGROUND-COLOR 4
+           ELSE
+           IF  W-COD-ERRO = "24"
+               DISPLAY "LIMITE DO ARQUIVO EXCEDIDO" AT 2421 WITH
+                       FOREGROUND-COLOR 4
+           ELSE
+               DISPLAY "ERRO AO GRAVAR - STATUS " W-COD-ERRO
+                       AT 2421 WITH FOREGROUND-COLOR 4
+           END-IF.
+
+       OPCAO-CONTINUIDADE.
+           DISPLAY "DESEJA INCLUIR OUTRO REGISTRO? (S/N):" AT 2220
+           
+           PERFORM WITH TEST AFTER UNTIL W-OPCAO = "S" OR "N"
+                   
+               ACCEPT W-OPCAO AT 2265 WITH UPPER AUTO
+               
+               IF  W-OPCAO NOT = "S" AND "N"
+                   DISPLAY "DIGITAR S PARA INCLUIR OUTRO REGISTRO E N PA
+      -                    "RA TERMINAR"  AT 2421
+               ELSE
+                   DISPLAY W-BRANCO AT 2421
+               END-IF
+           END-PERFORM.
+           
+       LIMPAR-VARIAVEIS.
+           INITIALIZE   REG-PESSOAS.
+           MOVE SPACES TO W-INCLUI  W-OPCAO.
+           MOVE "N"    TO W-CPF-DUPLICADO  W-ENCAMINHAR-PGM02.
+
+       VALIDAR-CPF.
+           MOVE "S" TO W-CPF-REPETIDO
+           MOVE CPF TO W-CPF-DIGITOS
+
+           PERFORM VARYING W-I FROM 2 BY 1 UNTIL W-I > 11
+               IF  W-CPF-D (W-I) NOT = W-CPF-D (1)
+                   MOVE "N" TO W-CPF-REPETIDO
+               END-IF
+           END-PERFORM.
+
+           COMPUTE W-SOMA = W-CPF-D (1) * 10 + W-CPF-D (2) * 9
+                           + W-CPF-D (3) * 8  + W-CPF-D (4) * 7
+                           + W-CPF-D (5) * 6  + W-CPF-D (6) * 5
+                           + W-CPF-D (7) * 4  + W-CPF-D (8) * 3
+                           + W-CPF-D (9) * 2
+           COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+           IF  W-RESTO < 2
+               MOVE 0 TO W-DV1
+           ELSE
+               COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF
+
+           COMPUTE W-SOMA = W-CPF-D (1) * 11 + W-CPF-D (2) * 10
+                           + W-CPF-D (3) * 9  + W-CPF-D (4) * 8
+                           + W-CPF-D (5) * 7  + W-CPF-D (6) * 6
+                           + W-CPF-D (7) * 5  + W-CPF-D (8) * 4
+                           + W-CPF-D (9) * 3  + W-DV1 * 2
+           COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+           IF  W-RESTO < 2
+               MOVE 0 TO W-DV2
+           ELSE
+               COMPUTE W-DV2 = 11 - W-RESTO
+           END-IF
+
+           IF  W-CPF-REPETIDO = "S"
+            OR W-CPF-D (10) NOT = W-DV1
+            OR W-CPF-D (11) NOT = W-DV2
+               MOVE "N" TO W-CPF-VALIDO
+           ELSE
+               MOVE "S" TO W-CPF-VALIDO
+           END-IF.
+
+       VERIFICAR-CPF-EXISTENTE.
+           MOVE "N" TO W-CPF-DUPLICADO
+           READ ARQ-PESSOAS
+           IF  W-COD-ERRO = "00"
+               MOVE "S"    TO W-CPF-DUPLICADO
+               IF  PESSOA-ATIVA
+                   MOVE SPACE  TO W-REDIRECIONA
+                   DISPLAY "CPF JA CADASTRADO! ALTERAR AGORA?(S/N):"
+                           AT 2421
+                   PERFORM WITH TEST AFTER
+                           UNTIL W-REDIRECIONA = "S" OR "N"
+                       ACCEPT W-REDIRECIONA AT 2462 WITH UPPER AUTO
+                   END-PERFORM
+
+                   IF  W-REDIRECIONA = "S"
+                       MOVE CPF TO WS-CPF-REDIRECIONADO
+                       MOVE "S" TO W-ENCAMINHAR-PGM02
+                       CALL "PGM02"
+                   ELSE
+                       DISPLAY "INFORME OUTRO CPF" AT 2421
+                   END-IF
+               ELSE
+                   DISPLAY "CPF PERTENCE A UM CADASTRO INATIVO. USE "
+                           "A OPCAO REMOVER PARA REATIVAR." AT 2421
+               END-IF
+           END-IF.
+
+       VALIDAR-ESTADO.
+           MOVE "N" TO W-ESTADO-VALIDO
+           SET WS-IDX-UF TO 1
+           SEARCH WS-TAB-UF-ITEM
+               AT END
+                   MOVE "N" TO W-ESTADO-VALIDO
+               WHEN WS-TAB-UF-ITEM (WS-IDX-UF) = ESTADO
+                   MOVE "S" TO W-ESTADO-VALIDO
+           END-SEARCH.
+
+       VALIDAR-CEP.
+           MOVE "N" TO W-CEP-VALIDO
+           IF  CEP (1:5) IS NUMERIC AND CEP (6:1) = "-"
+                                    AND CEP (7:3) IS NUMERIC
+               MOVE "S" TO W-CEP-VALIDO
+           END-IF.
+
+       BUSCAR-CEP.
+           MOVE CEP (1:5) TO W-CEP-PREFIXO-ALFA
+           IF  W-CEP-PREFIXO-ALFA IS NUMERIC
+               MOVE W-CEP-PREFIXO-ALFA TO W-CEP-PREFIXO
+               SET WS-IDX-CEP TO 1
+               SEARCH WS-CEP-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN W-CEP-PREFIXO >= WS-CEP-INI (WS-IDX-CEP) AND
+                        W-CEP-PREFIXO <= WS-CEP-FIM (WS-IDX-CEP)
+                       MOVE WS-CEP-CIDADE (WS-IDX-CEP) TO CIDADE
+                       MOVE WS-CEP-ESTADO (WS-IDX-CEP) TO ESTADO
+               END-SEARCH
+           END-IF.
+
+       FINALIZACAO.
+           DISPLAY "TERMINO DO PROCESSAMENTO" AT 2421.
+  		   STOP   "   ".
        FIM.
\ No newline at end of file
