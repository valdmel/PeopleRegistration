@@ -0,0 +1,20 @@
+      * CPYCEP - Tabela de faixas de CEP (5 digitos iniciais) usada
+      * para pre-preencher CIDADE/ESTADO a partir do CEP digitado.
+      * Faixas aproximadas de capitais, nao exaustivas; um CEP fora de
+      * toda faixa simplesmente nao preenche nada e o operador digita
+      * CIDADE/ESTADO como hoje.
+       01  WS-TAB-CEP.
+           05  WS-TAB-CEP-DADOS    PIC X(320) VALUE
+      -    "0100005999SAO PAULO           SP2000023799RIO DE JANEIRO    
+      -    "  RJ3000031999BELO HORIZONTE      MG4000042600SALVADOR      
+      -    "      BA5000052990RECIFE              PE6000061600FORTALEZA 
+      -    "          CE6900069099MANAUS              AM7000072799BRASIL
+      -    "IA            DF8000082900CURITIBA            PR9000091900PO
+      -    "RTO ALEGRE        RS".
+           05  FILLER REDEFINES WS-TAB-CEP-DADOS.
+               10  WS-CEP-ITEM         OCCURS 10 TIMES
+                                        INDEXED BY WS-IDX-CEP.
+                   15  WS-CEP-INI      PIC 9(5).
+                   15  WS-CEP-FIM      PIC 9(5).
+                   15  WS-CEP-CIDADE   PIC X(20).
+                   15  WS-CEP-ESTADO   PIC X(2).
