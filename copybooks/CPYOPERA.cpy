@@ -0,0 +1,8 @@
+      * CPYOPERA - identificacao do operador logado no PGM00, campo
+      * EXTERNAL compartilhado com PGM01-PGM04 para que toda gravacao
+      * em ARQ-PESSOAS possa ser atribuida a uma pessoa especifica na
+      * trilha de auditoria (PGM05). OPERADOR-PRIVILEGIADO identifica
+      * o unico login com permissao de ver o CPF completo nas consultas
+      * do PGM04; qualquer outro operador ve o CPF mascarado.
+       01  WS-OPERADOR-LOGADO PIC X(8) EXTERNAL.
+           88  OPERADOR-PRIVILEGIADO  VALUE "ADMIN   ".
