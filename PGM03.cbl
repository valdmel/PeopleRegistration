@@ -1,140 +1,252 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGM03  INITIAL.
-       AUTHOR. VALDEMAR.
-       DATE-WRITTEN. 01/05/2017.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT  SECTION.
-       FILE-CONTROL.
-           SELECT  ARQ-PESSOAS ASSIGN TO "C:\TEMP\PESSOAS.DAT"
-                ORGANIZATION   INDEXED
-                RECORD KEY  CPF
-                ACCESS  RANDOM
-                FILE  STATUS  CODERRO.
-       DATA DIVISION.
-       FILE  SECTION.
-       FD  ARQ-PESSOAS
-           LABEL  RECORD  STANDARD.
-       01  REG-PESSOAS.
-           02  CPF    PIC X(11).
-           02  NOME PIC X(30).
-           02  ENDERECO  PIC X(45).
-           02  COMPLEMENTO PIC X(10).
-           02  BAIRRO PIC X(20).
-           02  CIDADE PIC X(20).
-           02  ESTADO PIC X(2).
-           02  CEP PIC X(9).
-           02  FILLER      PIC X(41).
-           
-       WORKING-STORAGE SECTION.
-       77  CODERRO   PIC  X(2)  VALUE SPACES.
-       77  OPC  PIC X VALUE SPACE.
-       88  OPC-OK  VALUE "S" "N".
-       77  W-CPF-PESQUISA   PIC 9(3) VALUE ZEROS.
-       77  OPC-EXCL        PIC   X  VALUE SPACE.
-       
-       01 WS-DATA-SIST.
-           05 WS-ANO-SIST PIC 9(4) VALUES 0.
-           05 WS-MES-SIST PIC 99 VALUES 0.
-           05 WS-DIA-SIST PIC 99 VALUES 0.
-       01 WS-DATA-FORMATADA PIC x(10) VALUE SPACES.
-       
-       SCREEN SECTION.
-           01 TELA01.
-           05 BLANK SCREEN.
-           05 TITULO.
-               10 LINE 02 COLUMN 01 PIC x(80) VALUE ALL "=".
-               10 LINE 04 COLUMN 25 VALUE
-               "SISTEMA DE CADASTRO DE PESSOAS".
-               10 LINE 06 COLUMN 32 VALUE "EXCLUIR PESSOA".
-               10 LINE 08 COLUMN 01 PIC x(80) VALUE ALL "=".
-           05 DATA-HOJE.
-               10 LINE 06 COLUMN 67 PIC x(10) FROM WS-DATA-FORMATADA.
-       
-       PROCEDURE DIVISION.
-       INICIO.
-           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
-       
-           MOVE WS-DIA-SIST TO WS-DATA-FORMATADA(1:2)
-           MOVE "/" TO WS-DATA-FORMATADA(3:1)
-           MOVE WS-MES-SIST TO WS-DATA-FORMATADA(4:2)
-           MOVE "/" TO WS-DATA-FORMATADA(6:1)
-           MOVE WS-ANO-SIST TO WS-DATA-FORMATADA(7:4)
-       
-           PERFORM  INICIALIZACAO.
-           PERFORM  PROCESSAMENTO UNTIL OPC = "N".
-	       PERFORM  FINALIZACAO.
-           STOP RUN.
-           
-       INICIALIZACAO.
-           DISPLAY ERASE.
-           DISPLAY TELA01.
-           PERFORM ABRIR-ARQUIVO.
-           
-       PROCESSAMENTO.
-           PERFORM   FORMATAR-TELA.
-           PERFORM   ROTINA-LEITURA
-           PERFORM   ROTINA-DELECAO.
-           PERFORM   RECEBER-OPCAO-CONTINUIDADE.
-           
-       FORMATAR-TELA.
-           INITIALIZE CODERRO REG-PESSOAS W-CPF-PESQUISA.
-
-	       DISPLAY  "CPF:" AT 1210.
-           DISPLAY  "OUTRO REGISTRO? (S/N):"   AT  2210.
-
-       ROTINA-LEITURA.
-           DISPLAY  "DIGITE O CPF DA PESSOA A EXLUIR"  AT 1010
-           ACCEPT CPF AT 1222.
-
-           READ ARQ-PESSOAS
-           IF  CODERRO NOT = "00"
-               DISPLAY "PESSOA NAO FOI ENCONTRADA" AT 1140 WITH BLINK
-           END-IF.
-
-       ROTINA-DELECAO.
-            IF  CODERRO = "00"
-                DISPLAY  "CONFIRMA A EXCLUSAO?(S/N): "  AT  1810
-                ACCEPT   OPC-EXCL AT 1840 WITH UPPER AUTO
-                
-		    IF  OPC-EXCL  =  "S"
-  			   DELETE  ARQ-PESSOAS
-                   ELSE
-			   DISPLAY  "EXCLUSAO NAO EFETIVADA"  AT 1844
-                   STOP  "    <ENTER> PARA CONTINUAR"
-            END-IF
-               ELSE
-                   NEXT  SENTENCE
-             END-IF.
-
-       RECEBER-OPCAO-CONTINUIDADE.
-           PERFORM WITH TEST AFTER UNTIL OPC-OK
-               ACCEPT OPC  AT  2235 WITH AUTO
-               
-               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
-               IF  OPC-OK
-                   DISPLAY "                   " AT 2040
-               ELSE
-                   DISPLAY " DIGITE S OU N" AT 2040
-               END-IF
-           END-PERFORM.
-       
-       ABRIR-ARQUIVO.
-           OPEN  I-O  ARQ-PESSOAS.
-           IF  CODERRO NOT = "00"
-               DISPLAY "ARQUIVO NAO ENCONTRADO" AT 2040 WITH
-                       FOREGROUND-COLOR 4
-               STOP  " "
-               MOVE  "N"  TO  OPC
-           ELSE
-               DISPLAY "                       " AT 2040
-           END-IF.
-           
-       FINALIZACAO.
-           CLOSE  ARQ-PESSOAS
-           DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
-           STOP  "  ".
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM03  INITIAL.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 01/05/2017.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY CODERRO.
+       DATA DIVISION.
+       FILE  SECTION.
+       FD  ARQ-PESSOAS IS EXTERNAL
+           LABEL  RECORD  STANDARD.
+       COPY CPYPESSOA.
+
+       WORKING-STORAGE SECTION.
+       77  CODERRO   PIC  X(2)  VALUE SPACES.
+       77  OPC  PIC X VALUE SPACE.
+       88  OPC-OK  VALUE "S" "N".
+       77  W-CPF-PESQUISA   PIC 9(3) VALUE ZEROS.
+       77  OPC-EXCL        PIC   X  VALUE SPACE.
+       01  W-REG-ANTES     PIC X(202) VALUE SPACES.
+       COPY CPYOPERA.
+       
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUES 0.
+           05 WS-MES-SIST PIC 99 VALUES 0.
+           05 WS-DIA-SIST PIC 99 VALUES 0.
+       01 WS-DATA-FORMATADA PIC x(10) VALUE SPACES.
+       01 WS-HORA-SIST.
+           05 WS-HH-SIST  PIC 99 VALUE 0.
+           05 WS-MM-SIST  PIC 99 VALUE 0.
+           05 WS-SS-SIST  PIC 99 VALUE 0.
+           05 FILLER      PIC 9(4) VALUE 0.
+       01 WS-DATA-HORA-ATUAL PIC 9(14) VALUE 0.
+       01 W-REG-EDITADO      PIC X(202) VALUE SPACES.
+       01 W-REGISTRO-ALTERADO PIC X VALUE "N".
+       
+       SCREEN SECTION.
+           01 TELA01.
+           05 BLANK SCREEN.
+           05 TITULO.
+               10 LINE 02 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 04 COLUMN 25 VALUE
+               "SISTEMA DE CADASTRO DE PESSOAS".
+               10 LINE 06 COLUMN 32 VALUE "EXCLUIR PESSOA".
+               10 LINE 08 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+           05 DATA-HOJE.
+               10 LINE 06 COLUMN 67 PIC x(10) FROM WS-DATA-FORMATADA.
+       
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+       
+           MOVE WS-DIA-SIST TO WS-DATA-FORMATADA(1:2)
+           MOVE "/" TO WS-DATA-FORMATADA(3:1)
+           MOVE WS-MES-SIST TO WS-DATA-FORMATADA(4:2)
+           MOVE "/" TO WS-DATA-FORMATADA(6:1)
+           MOVE WS-ANO-SIST TO WS-DATA-FORMATADA(7:4)
+       
+           PERFORM  INICIALIZACAO.
+           PERFORM  PROCESSAMENTO UNTIL OPC = "N".
+	       PERFORM  FINALIZACAO.
+           EXIT PROGRAM.
+           
+       INICIALIZACAO.
+      *    ARQ-PESSOAS e aberto por PGM00 (FD IS EXTERNAL) e
+      *    permanece aberto pela sessao inteira; este programa so
+      *    usa o arquivo ja aberto, sem abrir nem fechar sozinho.
+           DISPLAY ERASE.
+           DISPLAY TELA01.
+
+       PROCESSAMENTO.
+           PERFORM   FORMATAR-TELA.
+           PERFORM   ROTINA-LEITURA
+           PERFORM   ROTINA-DELECAO.
+           PERFORM   RECEBER-OPCAO-CONTINUIDADE.
+           
+       FORMATAR-TELA.
+           INITIALIZE CODERRO REG-PESSOAS W-CPF-PESQUISA.
+
+	       DISPLAY  "CPF:" AT 1210.
+           DISPLAY  "OUTRO REGISTRO? (S/N):"   AT  2210.
+
+       ROTINA-LEITURA.
+           DISPLAY  "DIGITE O CPF DA PESSOA A EXLUIR"  AT 1010
+           ACCEPT CPF AT 1222.
+
+           READ ARQ-PESSOAS
+           IF  CODERRO NOT = "00"
+               PERFORM EXIBIR-ERRO-LEITURA
+           END-IF.
+
+       EXIBIR-ERRO-LEITURA.
+           IF  CODERRO = "23"
+               DISPLAY "PESSOA NAO FOI ENCONTRADA" AT 1140 WITH BLINK
+           ELSE
+           IF  CODERRO = "21"
+               DISPLAY "ERRO DE SEQUENCIA NA LEITURA - STATUS " CODERRO
+                       AT 1140 WITH BLINK
+           ELSE
+               DISPLAY "ERRO DE E/S NA LEITURA - STATUS " CODERRO
+                       AT 1140 WITH BLINK
+           END-IF.
+
+       ROTINA-DELECAO.
+            IF  CODERRO = "00"
+                IF  PESSOA-ANONIMIZADA
+                    DISPLAY  "PESSOA JA ANONIMIZADA. OPERACAO NAO "
+                             "PERMITIDA." AT 1810 WITH
+                             FOREGROUND-COLOR 4
+                    STOP  "    <ENTER> PARA CONTINUAR"
+                ELSE
+                IF  PESSOA-INATIVA
+                    DISPLAY  "PESSOA JA EXCLUIDA. REATIVAR?(S/N): "
+                             AT  1810
+                    ACCEPT   OPC-EXCL AT 1846 WITH UPPER AUTO
+
+                    IF  OPC-EXCL  =  "S"
+                        MOVE  REG-PESSOAS  TO  W-REG-ANTES
+                        PERFORM VERIFICAR-BLOQUEIO
+                        IF  W-REGISTRO-ALTERADO = "S"
+                            DISPLAY "REGISTRO FOI ALTERADO POR OUTRO "
+                                    "USUARIO DESDE A LEITURA. REPITA "
+                                    "A OPERACAO." AT 1844 WITH
+                                    FOREGROUND-COLOR 4
+                            STOP  "    <ENTER> PARA CONTINUAR"
+                        ELSE
+                        IF  CODERRO NOT = "00"
+                            PERFORM EXIBIR-ERRO-REGRAVACAO
+                        ELSE
+                            MOVE  "A"     TO  SITUACAO
+                            MOVE  SPACES  TO  DATA-EXCLUSAO
+                            PERFORM CARIMBAR-DATA-HORA
+                            REWRITE  REG-PESSOAS
+                            IF  CODERRO NOT = "00"
+                                PERFORM EXIBIR-ERRO-REGRAVACAO
+                            ELSE
+                                CALL "PGM05" USING "R" CPF
+                                     WS-OPERADOR-LOGADO
+                                     W-REG-ANTES REG-PESSOAS
+                            END-IF
+                        END-IF
+                        END-IF
+                    ELSE
+                        DISPLAY  "OPERACAO NAO EFETIVADA"  AT 1844
+                        STOP  "    <ENTER> PARA CONTINUAR"
+                    END-IF
+                ELSE
+                    DISPLAY  "CONFIRMA A EXCLUSAO?(S/N): "  AT  1810
+                    ACCEPT   OPC-EXCL AT 1840 WITH UPPER AUTO
+
+                    IF  OPC-EXCL  =  "S"
+                        MOVE  REG-PESSOAS  TO  W-REG-ANTES
+                        PERFORM VERIFICAR-BLOQUEIO
+                        IF  W-REGISTRO-ALTERADO = "S"
+                            DISPLAY "REGISTRO FOI ALTERADO POR OUTRO "
+                                    "USUARIO DESDE A LEITURA. REPITA "
+                                    "A OPERACAO." AT 1844 WITH
+                                    FOREGROUND-COLOR 4
+                            STOP  "    <ENTER> PARA CONTINUAR"
+                        ELSE
+                        IF  CODERRO NOT = "00"
+                            PERFORM EXIBIR-ERRO-REGRAVACAO
+                        ELSE
+                            MOVE  "I"          TO  SITUACAO
+                            MOVE  WS-DATA-SIST TO  DATA-EXCLUSAO
+                            PERFORM CARIMBAR-DATA-HORA
+                            REWRITE  REG-PESSOAS
+                            IF  CODERRO NOT = "00"
+                                PERFORM EXIBIR-ERRO-REGRAVACAO
+                            ELSE
+                                CALL "PGM05" USING "D" CPF
+                                     WS-OPERADOR-LOGADO
+                                     W-REG-ANTES REG-PESSOAS
+                            END-IF
+                        END-IF
+                        END-IF
+                    ELSE
+                        DISPLAY  "EXCLUSAO NAO EFETIVADA"  AT 1844
+                        STOP  "    <ENTER> PARA CONTINUAR"
+                    END-IF
+                END-IF
+                END-IF
+            ELSE
+                NEXT  SENTENCE
+            END-IF.
+
+       EXIBIR-ERRO-REGRAVACAO.
+           IF  CODERRO = "23"
+               DISPLAY "REGISTRO NAO ENCONTRADO PARA REGRAVACAO"
+                       AT 1844 WITH FOREGROUND-COLOR 4
+           ELSE
+               DISPLAY "ERRO AO REGRAVAR - STATUS " CODERRO
+                       AT 1844 WITH FOREGROUND-COLOR 4
+           END-IF.
+
+      *    BLOQUEIO OTIMISTA: antes de regravar, relê o registro e
+      *    confere se DATA-HORA-ALTERACAO ainda e a mesma capturada em
+      *    W-REG-ANTES no momento da leitura original -- se outro
+      *    usuario tiver alterado o registro nesse meio-tempo, os dois
+      *    carimbos divergem e a regravacao e recusada em vez de
+      *    sobrescrever a alteracao alheia. W-REG-ANTES(189:14) e o
+      *    carimbo porque DATA-HORA-ALTERACAO comeca no byte 189 do
+      *    registro de 202 bytes (os 188 bytes anteriores sao os demais
+      *    campos de REG-PESSOAS).
+       VERIFICAR-BLOQUEIO.
+           MOVE REG-PESSOAS TO W-REG-EDITADO
+           MOVE "N" TO W-REGISTRO-ALTERADO
+           READ ARQ-PESSOAS
+           IF  CODERRO = "00"
+               IF  DATA-HORA-ALTERACAO NOT = W-REG-ANTES (189:14)
+                   MOVE "S" TO W-REGISTRO-ALTERADO
+               ELSE
+                   MOVE W-REG-EDITADO TO REG-PESSOAS
+               END-IF
+           END-IF.
+
+       CARIMBAR-DATA-HORA.
+           ACCEPT WS-HORA-SIST FROM TIME
+           COMPUTE WS-DATA-HORA-ATUAL =
+                   WS-ANO-SIST * 10000000000 +
+                   WS-MES-SIST * 100000000   +
+                   WS-DIA-SIST * 1000000     +
+                   WS-HH-SIST  * 10000       +
+                   WS-MM-SIST  * 100         +
+                   WS-SS-SIST
+           MOVE WS-DATA-HORA-ATUAL TO DATA-HORA-ALTERACAO.
+
+       RECEBER-OPCAO-CONTINUIDADE.
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT OPC  AT  2235 WITH AUTO
+               
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               IF  OPC-OK
+                   DISPLAY "                   " AT 2040
+               ELSE
+                   DISPLAY " DIGITE S OU N" AT 2040
+               END-IF
+           END-PERFORM.
+       
+       FINALIZACAO.
+           DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
+           STOP  "  ".
+
        FIM-ULTIMA-LINHA.
\ No newline at end of file
