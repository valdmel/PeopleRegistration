@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM06  INITIAL.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 08/08/2026.
+      *
+      *    PROGRAMA BATCH QUE LISTA ARQ-PESSOAS EM ORDEM DE CPF,
+      *    IMPRIMINDO NOME/ENDERECO/CIDADE/ESTADO/CEP COM QUEBRA DE
+      *    PAGINA E CONTADOR DE REGISTROS NO RODAPE (RELATORIO MENSAL
+      *    DE EFETIVO).
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+           SELECT REL-PESSOAS ASSIGN TO "C:\TEMP\RELPESSO.LST"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS W-COD-ERRO-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS IS EXTERNAL
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       FD  REL-PESSOAS
+           LABEL RECORD STANDARD.
+       01  REG-REL             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-COD-ERRO-REL      PIC XX VALUE SPACES.
+       01  W-FIM-ARQUIVO       PIC X  VALUE "N".
+           88  FIM-ARQUIVO         VALUE "S".
+       01  W-CONT-REG          PIC 9(6) VALUE ZEROS.
+       01  W-CONT-LINHA        PIC 99   VALUE ZEROS.
+       01  W-CONT-PAGINA       PIC 9(4) VALUE ZEROS.
+       01  W-MAX-LINHAS        PIC 99   VALUE 50.
+
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUES 0.
+           05 WS-MES-SIST PIC 99 VALUES 0.
+           05 WS-DIA-SIST PIC 99 VALUES 0.
+       01 WS-DATA-FORMATADA PIC x(10) VALUE SPACES.
+
+       01  W-CAB1.
+           05  FILLER              PIC X(40)
+               VALUE "RELATORIO DE PESSOAS CADASTRADAS".
+           05  FILLER              PIC X(7)  VALUE "DATA : ".
+           05  W-CAB1-DATA         PIC X(10).
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(9)  VALUE "PAGINA : ".
+           05  W-CAB1-PAGINA       PIC ZZZ9.
+
+       01  W-CAB2.
+           05  FILLER              PIC X(30) VALUE "NOME".
+           05  FILLER              PIC X(45) VALUE "ENDERECO".
+           05  FILLER              PIC X(20) VALUE "CIDADE".
+           05  FILLER              PIC X(4)  VALUE "UF".
+           05  FILLER              PIC X(9)  VALUE "CEP".
+
+       01  W-DETALHE.
+           05  WD-NOME             PIC X(30).
+           05  WD-ENDERECO         PIC X(45).
+           05  WD-CIDADE           PIC X(20).
+           05  WD-ESTADO           PIC X(4).
+           05  WD-CEP              PIC X(9).
+
+       01  W-RODAPE.
+           05  FILLER              PIC X(27)
+               VALUE "TOTAL DE REGISTROS LIDOS : ".
+           05  W-RODAPE-TOTAL      PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+
+           MOVE WS-DIA-SIST TO WS-DATA-FORMATADA(1:2)
+           MOVE "/" TO WS-DATA-FORMATADA(3:1)
+           MOVE WS-MES-SIST TO WS-DATA-FORMATADA(4:2)
+           MOVE "/" TO WS-DATA-FORMATADA(6:1)
+           MOVE WS-ANO-SIST TO WS-DATA-FORMATADA(7:4)
+
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-PESSOAS.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM IMPRIMIR-RODAPE.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS.
+      *    ARQ-PESSOAS e aberto por PGM00 (FD IS EXTERNAL) e
+      *    permanece aberto pela sessao inteira; este programa so
+      *    usa o arquivo ja aberto, sem abrir nem fechar sozinho.
+           OPEN OUTPUT REL-PESSOAS.
+           IF  W-COD-ERRO-REL NOT = "00"
+               DISPLAY "ERRO AO ABRIR RELPESSO.LST: " W-COD-ERRO-REL
+               STOP RUN
+           END-IF.
+
+       LER-PESSOAS.
+           READ ARQ-PESSOAS NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-ARQUIVO
+           END-READ.
+
+       PROCESSAMENTO.
+           IF  PESSOA-ATIVA
+               IF  W-CONT-LINHA = ZEROS OR W-CONT-LINHA > W-MAX-LINHAS
+                   PERFORM IMPRIMIR-CABECALHO
+               END-IF
+
+               MOVE NOME    TO WD-NOME
+               MOVE ENDERECO TO WD-ENDERECO
+               MOVE CIDADE  TO WD-CIDADE
+               MOVE ESTADO  TO WD-ESTADO
+               MOVE CEP     TO WD-CEP
+
+               WRITE REG-REL FROM W-DETALHE AFTER ADVANCING 1 LINE
+
+               ADD 1 TO W-CONT-REG
+               ADD 1 TO W-CONT-LINHA
+           END-IF.
+
+           PERFORM LER-PESSOAS.
+
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO W-CONT-PAGINA.
+           MOVE W-CONT-PAGINA     TO W-CAB1-PAGINA.
+           MOVE WS-DATA-FORMATADA TO W-CAB1-DATA.
+
+           IF  W-CONT-PAGINA = 1
+               WRITE REG-REL FROM W-CAB1 AFTER ADVANCING 1 LINE
+           ELSE
+               WRITE REG-REL FROM W-CAB1 AFTER ADVANCING PAGE
+           END-IF.
+
+           WRITE REG-REL FROM W-CAB2 AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO W-CONT-LINHA.
+
+       IMPRIMIR-RODAPE.
+           MOVE W-CONT-REG TO W-RODAPE-TOTAL.
+           WRITE REG-REL FROM W-RODAPE AFTER ADVANCING 2 LINES.
+
+       FINALIZACAO.
+           CLOSE REL-PESSOAS.
