@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM07.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 08/08/2026.
+      *
+      *    PROGRAMA BATCH DE DESCARGA (UNLOAD). LE ARQ-PESSOAS EM
+      *    ORDEM DE CPF E GRAVA UM EXTRATO SEQUENCIAL (PESSOAS.EXT)
+      *    PARA BACKUP OU PARA ALIMENTAR A RECONSTRUCAO DO ARQUIVO
+      *    INDEXADO FEITA PELO PGM08.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+           SELECT ARQ-EXTRATO ASSIGN TO "C:\TEMP\PESSOAS.EXT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS W-COD-ERRO-EXT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       FD  ARQ-EXTRATO
+           LABEL RECORD STANDARD.
+       01  REG-EXTRATO             PIC X(202).
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-COD-ERRO-EXT      PIC XX VALUE SPACES.
+       01  W-FIM-ARQUIVO       PIC X  VALUE "N".
+           88  FIM-ARQUIVO         VALUE "S".
+       01  W-CONT-REG          PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-PESSOAS.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM IMPRIMIR-TOTAL.
+           PERFORM FINALIZACAO.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-PESSOAS.
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQ-PESSOAS: " W-COD-ERRO
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT ARQ-EXTRATO.
+           IF  W-COD-ERRO-EXT NOT = "00"
+               DISPLAY "ERRO AO ABRIR PESSOAS.EXT: " W-COD-ERRO-EXT
+               CLOSE ARQ-PESSOAS
+               STOP RUN
+           END-IF.
+
+       LER-PESSOAS.
+           READ ARQ-PESSOAS NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-ARQUIVO
+           END-READ.
+
+       PROCESSAMENTO.
+           MOVE REG-PESSOAS TO REG-EXTRATO
+           WRITE REG-EXTRATO.
+
+           ADD 1 TO W-CONT-REG.
+           PERFORM LER-PESSOAS.
+
+       IMPRIMIR-TOTAL.
+           DISPLAY "REGISTROS DESCARREGADOS: " W-CONT-REG.
+
+       FINALIZACAO.
+           CLOSE ARQ-PESSOAS.
+           CLOSE ARQ-EXTRATO.
