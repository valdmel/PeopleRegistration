@@ -0,0 +1,7 @@
+      * CPYREDIR - campo EXTERNAL compartilhado entre PGM01 e PGM02.
+      * Quando o PGM01 descobre, durante a inclusao, que o CPF digitado
+      * ja esta cadastrado, o operador pode optar por ir direto para a
+      * tela de alteracao daquele CPF; PGM01 grava o CPF aqui antes de
+      * chamar o PGM02, que consome o valor em ROTINA-LEITURA (pulando
+      * o proprio prompt de CPF) e limpa o campo em seguida.
+       01  WS-CPF-REDIRECIONADO PIC X(11) EXTERNAL.
