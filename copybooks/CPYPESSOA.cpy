@@ -0,0 +1,34 @@
+      * CPYPESSOA - Layout do registro de ARQ-PESSOAS, compartilhado
+      * por todo programa que declara a FD ARQ-PESSOAS, para que o
+      * layout nunca fique divergente entre os programas.
+      * Os 41 bytes de FILLER originais foram totalmente aproveitados:
+      * SITUACAO + DATA-EXCLUSAO (soft-delete) e EMAIL + TELEFONE +
+      * DATA-NASCIMENTO esgotam os 32 bytes que sobravam -- nao ha mais
+      * FILLER livre neste registro.
+      * DATA-HORA-ALTERACAO (AAAAMMDDHHMMSS) estende o registro em 14
+      * bytes: e gravada a cada WRITE/REWRITE e serve de carimbo para
+      * deteccao de bloqueio otimista (PGM02/PGM03 conferem, antes de
+      * regravar, se o registro no disco ainda tem o mesmo carimbo que
+      * foi lido -- se nao tiver, outro usuario alterou o registro
+      * nesse meio-tempo e a regravacao e recusada).
+       01  REG-PESSOAS.
+           02  CPF    PIC X(11).
+           02  NOME PIC X(30).
+           02  ENDERECO  PIC X(45).
+           02  COMPLEMENTO PIC X(10).
+           02  BAIRRO PIC X(20).
+           02  CIDADE PIC X(20).
+           02  ESTADO PIC X(2).
+           02  CEP PIC X(9).
+           02  SITUACAO        PIC X(1).
+               88  PESSOA-ATIVA         VALUE "A".
+               88  PESSOA-INATIVA       VALUE "I".
+               88  PESSOA-ANONIMIZADA   VALUE "X".
+      *    DATA-EXCLUSAO guarda a data da exclusao (PGM03) ou, para um
+      *    registro anonimizado a pedido (PGM13, direito ao
+      *    esquecimento da LGPD), a data da anonimizacao.
+           02  DATA-EXCLUSAO   PIC X(8).
+           02  EMAIL           PIC X(14).
+           02  TELEFONE        PIC X(10).
+           02  DATA-NASCIMENTO PIC X(8).
+           02  DATA-HORA-ALTERACAO PIC X(14).
