@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM11  INITIAL.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 08/08/2026.
+      *
+      *    PROGRAMA BATCH DE ESTATISTICAS. PERCORRE ARQ-PESSOAS E
+      *    ACUMULA A QUANTIDADE DE PESSOAS ATIVAS POR ESTADO (TABELA
+      *    DE UFs DO CPYUF) E POR CIDADE (TABELA MONTADA EM MEMORIA,
+      *    PREENCHIDA CONFORME AS CIDADES SAO ENCONTRADAS), EXIBINDO O
+      *    RESULTADO NO FINAL DO PROCESSAMENTO.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS IS EXTERNAL
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-FIM-ARQUIVO       PIC X  VALUE "N".
+           88  FIM-ARQUIVO         VALUE "S".
+       01  W-CONT-LIDOS        PIC 9(6) VALUE ZEROS.
+       01  W-CONT-ATIVOS       PIC 9(6) VALUE ZEROS.
+
+       COPY CPYUF.
+       01  W-CONT-UF OCCURS 27 TIMES PIC 9(6) VALUE ZEROS.
+
+      *    TABELA DE CIDADES MONTADA EM MEMORIA -- CAPACIDADE LIMITADA
+      *    A 300 CIDADES DISTINTAS; SE ESGOTADA, CIDADES NOVAS A PARTIR
+      *    DAI SO ENTRAM NO TOTAL DE "OUTRAS CIDADES" (SEM QUEBRA POR
+      *    NOME), O QUE E SUFICIENTE PARA O VOLUME ATUAL DA BASE.
+       01  W-QTD-CIDADES       PIC 9(4) VALUE ZEROS.
+       01  W-TAB-CIDADE.
+           05  W-CID-ITEM OCCURS 300 TIMES
+                           DEPENDING ON W-QTD-CIDADES
+                           INDEXED BY W-IDX-CID.
+               10  W-CID-NOME      PIC X(20).
+               10  W-CID-CONT      PIC 9(6).
+       01  W-CID-ACHADA        PIC X  VALUE "N".
+       01  W-CONT-OUTRAS       PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-PESSOAS.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM EXIBIR-ESTATISTICAS.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS.
+      *    ARQ-PESSOAS e aberto por PGM00 (FD IS EXTERNAL) e
+      *    permanece aberto pela sessao inteira; este programa so
+      *    usa o arquivo ja aberto, sem abrir nem fechar sozinho.
+           CONTINUE.
+
+       LER-PESSOAS.
+           READ ARQ-PESSOAS NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-ARQUIVO
+           END-READ.
+
+       PROCESSAMENTO.
+           ADD 1 TO W-CONT-LIDOS
+
+           IF  PESSOA-ATIVA
+               ADD 1 TO W-CONT-ATIVOS
+               PERFORM ACUMULAR-ESTADO
+               PERFORM ACUMULAR-CIDADE
+           END-IF
+
+           PERFORM LER-PESSOAS.
+
+       ACUMULAR-ESTADO.
+           SET WS-IDX-UF TO 1
+           SEARCH WS-TAB-UF-ITEM
+               AT END
+                   CONTINUE
+               WHEN WS-TAB-UF-ITEM (WS-IDX-UF) = ESTADO
+                   ADD 1 TO W-CONT-UF (WS-IDX-UF)
+           END-SEARCH.
+
+       ACUMULAR-CIDADE.
+           MOVE "N" TO W-CID-ACHADA
+           IF  W-QTD-CIDADES > ZEROS
+               SET W-IDX-CID TO 1
+               SEARCH W-CID-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN W-CID-NOME (W-IDX-CID) = CIDADE
+                       ADD 1 TO W-CID-CONT (W-IDX-CID)
+                       MOVE "S" TO W-CID-ACHADA
+               END-SEARCH
+           END-IF.
+
+           IF  W-CID-ACHADA = "N"
+               IF  W-QTD-CIDADES < 300
+                   ADD 1 TO W-QTD-CIDADES
+                   MOVE CIDADE TO W-CID-NOME (W-QTD-CIDADES)
+                   MOVE 1      TO W-CID-CONT (W-QTD-CIDADES)
+               ELSE
+                   ADD 1 TO W-CONT-OUTRAS
+               END-IF
+           END-IF.
+
+       EXIBIR-ESTATISTICAS.
+           DISPLAY "==================================================".
+           DISPLAY "ESTATISTICAS DE PESSOAS CADASTRADAS".
+           DISPLAY "==================================================".
+           DISPLAY "TOTAL DE REGISTROS LIDOS  : " W-CONT-LIDOS.
+           DISPLAY "TOTAL DE PESSOAS ATIVAS   : " W-CONT-ATIVOS.
+           DISPLAY " ".
+           DISPLAY "-- POR ESTADO --".
+           PERFORM VARYING WS-IDX-UF FROM 1 BY 1
+                   UNTIL WS-IDX-UF > 27
+               IF  W-CONT-UF (WS-IDX-UF) > ZEROS
+                   DISPLAY WS-TAB-UF-ITEM (WS-IDX-UF) ": "
+                           W-CONT-UF (WS-IDX-UF)
+               END-IF
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "-- POR CIDADE --".
+           PERFORM VARYING W-IDX-CID FROM 1 BY 1
+                   UNTIL W-IDX-CID > W-QTD-CIDADES
+               DISPLAY W-CID-NOME (W-IDX-CID) ": "
+                       W-CID-CONT (W-IDX-CID)
+           END-PERFORM.
+           IF  W-CONT-OUTRAS > ZEROS
+               DISPLAY "OUTRAS CIDADES (TABELA ESGOTADA): "
+                       W-CONT-OUTRAS
+           END-IF.
+
+       FINALIZACAO.
+      *    ARQ-PESSOAS permanece aberto para o resto da sessao; o
+      *    fechamento e responsabilidade de PGM00.
+           CONTINUE.
