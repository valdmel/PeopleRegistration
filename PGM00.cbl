@@ -1,77 +1,218 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGM00.
-       AUTHOR. VALDEMAR.
-       DATE-WRITTEN. 14/04/2017.
-       
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WS-OPCAO PIC 9 VALUE ZEROS.
-       77 WS-LIMPA PIC x VALUE space.
-       01 WS-DATA-SIST.
-           05 WS-ANO-SIST PIC 9(4) VALUEs 0.
-           05 WS-MES-SIST PIC 99 VALUEs 0.
-           05 WS-DIA-SIST PIC 99 VALUEs 0.
-       01 WS-DATA-FORMATADA PIC x(10) VALUE spaces.
-        
-       SCREEN SECTION.
-           01 TELA-MENS FOREGROUND-COLOR 04.
-           05 LINE 23 COLUMN 22 VALUE "Opcao incorreta! tecle <enter>".
-           05 LINE 23 COLUMN 79 PIC x TO WS-LIMPA AUTO.
-       
-       01 TELA01.
-           05 BLANK SCREEN.
-           05 TITULO.
-               10 LINE 02 COLUMN 01 PIC x(80) VALUE ALL "=".
-               10 LINE 04 COLUMN 25 VALUE
-               "SISTEMA DE CADASTRO DE PESSOAS".
-               10 LINE 06 COLUMN 32 VALUE "MENU PRINCIPAL".
-               10 LINE 08 COLUMN 01 PIC x(80) VALUE ALL "=".
-           05 DATA-HOJE.
-               10 LINE 06 COLUMN 67 PIC x(10) FROM WS-DATA-FORMATADA.
-           05 OPCOES.
-               10 LINE 10 COLUMN 34 VALUE "1. Incluir".
-               10 LINE 11 COLUMN 34 VALUE "2. Alterar".
-               10 LINE 12 COLUMN 34 VALUE "3. Remover".
-               10 LINE 13 COLUMN 34 VALUE "4. Consultar".
-               10 LINE 14 COLUMN 34 VALUE "5. Encerrar Programa".
-           05 INF-ESCOLHA.
-               10 LINE 16 COLUMN 01 PIC x(80) VALUE ALL "=".
-               10 LINE 18 COLUMN 17 VALUE "Informe sua opcao: ".
-               10 LINE 20 COLUMN 01 PIC x(80) VALUE ALL "=".
-           01 RESP-ESCOLHA.
-               05  LINE 18 COLUMN 43 PIC 9 USING WS-OPCAO. 
-        
-       PROCEDURE DIVISION.
-       INICIO.
-           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
-       
-           MOVE WS-DIA-SIST TO WS-DATA-FORMATADA(1:2)
-           MOVE "/" TO WS-DATA-FORMATADA(3:1)
-           MOVE WS-MES-SIST TO WS-DATA-FORMATADA(4:2)
-           MOVE "/" TO WS-DATA-FORMATADA(6:1)
-           MOVE WS-ANO-SIST TO WS-DATA-FORMATADA(7:4)
-           MOVE ZEROS TO WS-OPCAO
-        
-       PERFORM PROCESSA UNTIL WS-OPCAO=4
-       STOP RUN.
-        
-       PROCESSA.
-           DISPLAY TELA01
-           ACCEPT RESP-ESCOLHA
-         
-           IF WS-OPCAO = 1
-               CALL "PGM01"
-           ELSE
-           IF WS-OPCAO = 2
-               CALL "PGM02"
-           ELSE
-           IF WS-OPCAO = 3
-               CALL "PGM03"
-           ELSE
-           IF WS-OPCAO = 4
-               CALL "PGM04"
-           ELSE
-           IF WS-OPCAO = 5
-               STOP RUN
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM00.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 14/04/2017.
+       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS IS EXTERNAL
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       COPY CPYREDIR.
+       COPY CPYOPERA.
+       77 WS-OPCAO PIC 9 VALUE ZEROS.
+       77 WS-OPCAO-REL PIC 9 VALUE ZEROS.
+       77 WS-LIMPA PIC x VALUE space.
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUEs 0.
+           05 WS-MES-SIST PIC 99 VALUEs 0.
+           05 WS-DIA-SIST PIC 99 VALUEs 0.
+       01 WS-DATA-FORMATADA PIC x(10) VALUE spaces.
+        
+       SCREEN SECTION.
+           01 TELA-MENS FOREGROUND-COLOR 04.
+           05 LINE 23 COLUMN 22 VALUE "Opcao incorreta! tecle <enter>".
+           05 LINE 23 COLUMN 79 PIC x TO WS-LIMPA AUTO.
+       
+       01 TELA01.
+           05 BLANK SCREEN.
+           05 TITULO.
+               10 LINE 02 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 04 COLUMN 25 VALUE
+               "SISTEMA DE CADASTRO DE PESSOAS".
+               10 LINE 06 COLUMN 32 VALUE "MENU PRINCIPAL".
+               10 LINE 08 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+           05 DATA-HOJE.
+               10 LINE 06 COLUMN 67 PIC x(10) FROM WS-DATA-FORMATADA.
+           05 OPCOES.
+               10 LINE 10 COLUMN 34 VALUE "1. Incluir".
+               10 LINE 11 COLUMN 34 VALUE "2. Alterar".
+               10 LINE 12 COLUMN 34 VALUE "3. Remover".
+               10 LINE 13 COLUMN 34 VALUE "4. Consultar".
+               10 LINE 14 COLUMN 34 VALUE "5. Encerrar Programa".
+               10 LINE 15 COLUMN 34 VALUE "6. Relatorios".
+           05 INF-ESCOLHA.
+               10 LINE 16 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 18 COLUMN 17 VALUE "Informe sua opcao: ".
+               10 LINE 20 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+           01 RESP-ESCOLHA.
+               05  LINE 18 COLUMN 43 PIC 9 USING WS-OPCAO.
+
+       01 TELA-LOGIN.
+           05 BLANK SCREEN.
+           05 TITULO-LOGIN.
+               10 LINE 02 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 04 COLUMN 25 VALUE
+               "SISTEMA DE CADASTRO DE PESSOAS".
+               10 LINE 06 COLUMN 32 VALUE "IDENTIFICACAO".
+               10 LINE 08 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+           05 PEDIDO-LOGIN.
+               10 LINE 12 COLUMN 25 VALUE "INFORME SEU LOGIN: ".
+
+       01 TELA-REL.
+           05 BLANK SCREEN.
+           05 TITULO-REL.
+               10 LINE 02 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 04 COLUMN 25 VALUE
+               "SISTEMA DE CADASTRO DE PESSOAS".
+               10 LINE 06 COLUMN 32 VALUE "RELATORIOS".
+               10 LINE 08 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+           05 DATA-HOJE-REL.
+               10 LINE 06 COLUMN 67 PIC x(10) FROM WS-DATA-FORMATADA.
+           05 OPCOES-REL.
+               10 LINE 10 COLUMN 34 VALUE "1. Listagem de Pessoas".
+               10 LINE 11 COLUMN 34 VALUE "2. Extrato Orgao Fiscal".
+               10 LINE 12 COLUMN 34 VALUE "3. Estatisticas".
+               10 LINE 13 COLUMN 34 VALUE "4. Reconciliacao Auditoria".
+               10 LINE 14 COLUMN 34 VALUE "5. Voltar ao Menu".
+           05 INF-ESCOLHA-REL.
+               10 LINE 16 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+               10 LINE 18 COLUMN 17 VALUE "Informe sua opcao: ".
+               10 LINE 20 COLUMN 01 PIC x(80) VALUE "===================
+      -    "============================================================
+      -    "=".
+           01 RESP-ESCOLHA-REL.
+               05  LINE 18 COLUMN 43 PIC 9 USING WS-OPCAO-REL.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+
+           MOVE WS-DIA-SIST TO WS-DATA-FORMATADA(1:2)
+           MOVE "/" TO WS-DATA-FORMATADA(3:1)
+           MOVE WS-MES-SIST TO WS-DATA-FORMATADA(4:2)
+           MOVE "/" TO WS-DATA-FORMATADA(6:1)
+           MOVE WS-ANO-SIST TO WS-DATA-FORMATADA(7:4)
+           MOVE ZEROS TO WS-OPCAO
+           MOVE SPACES TO WS-CPF-REDIRECIONADO
+
+           PERFORM ABRIR-ARQUIVO.
+           IF  W-COD-ERRO = "00"
+               PERFORM IDENTIFICAR-OPERADOR
+               PERFORM PROCESSA UNTIL WS-OPCAO = 5
+               CLOSE ARQ-PESSOAS
+           END-IF
+       STOP RUN.
+
+       IDENTIFICAR-OPERADOR.
+      *    Captura o login do operador uma unica vez no inicio da
+      *    sessao e o mantem em WS-OPERADOR-LOGADO (EXTERNAL, CPYOPERA)
+      *    pelo resto da execucao, para que PGM01-PGM03 possam atribuir
+      *    cada WRITE/REWRITE/DELETE a uma pessoa na trilha de
+      *    auditoria (PGM05).
+           MOVE SPACES TO WS-OPERADOR-LOGADO
+           DISPLAY TELA-LOGIN
+           PERFORM WITH TEST AFTER UNTIL WS-OPERADOR-LOGADO NOT = SPACES
+               ACCEPT WS-OPERADOR-LOGADO AT 1245 WITH UPPER AUTO
+           END-PERFORM.
+
+       ABRIR-ARQUIVO.
+      *    ARQ-PESSOAS e aberto uma unica vez aqui e compartilhado
+      *    (FD IS EXTERNAL) com PGM01-PGM04 pelo resto da sessao, em
+      *    vez de cada opcao de menu abrir/fechar o arquivo sozinha.
+           OPEN I-O ARQ-PESSOAS
+           IF  W-COD-ERRO NOT = "00"
+               PERFORM EXIBIR-ERRO-ABERTURA
+               STOP  " "
+           END-IF.
+
+       EXIBIR-ERRO-ABERTURA.
+           IF  W-COD-ERRO = "35"
+               DISPLAY "ARQUIVO NAO ENCONTRADO" AT 2301 WITH
+                       FOREGROUND-COLOR 4
+           ELSE
+           IF  W-COD-ERRO = "37"
+               DISPLAY "MODO DE ABERTURA INCOMPATIVEL COM O ARQUIVO"
+                       AT 2301 WITH FOREGROUND-COLOR 4
+           ELSE
+           IF  W-COD-ERRO = "39"
+               DISPLAY "ATRIBUTOS DO ARQUIVO NAO CONFEREM COM O "
+                       "PROGRAMA" AT 2301 WITH FOREGROUND-COLOR 4
+           ELSE
+           IF  W-COD-ERRO = "41"
+               DISPLAY "ARQUIVO JA ESTA ABERTO" AT 2301 WITH
+                       FOREGROUND-COLOR 4
+           ELSE
+               DISPLAY "ERRO AO ABRIR O ARQUIVO - STATUS " W-COD-ERRO
+                       AT 2301 WITH FOREGROUND-COLOR 4
+           END-IF.
+
+       PROCESSA.
+           DISPLAY TELA01
+           ACCEPT RESP-ESCOLHA
+
+           IF WS-OPCAO = 1
+               CALL "PGM01"
+           ELSE
+           IF WS-OPCAO = 2
+               CALL "PGM02"
+           ELSE
+           IF WS-OPCAO = 3
+               CALL "PGM03"
+           ELSE
+           IF WS-OPCAO = 4
+               CALL "PGM04"
+           ELSE
+           IF WS-OPCAO = 5
+               CONTINUE
+           ELSE
+           IF WS-OPCAO = 6
+               MOVE ZEROS TO WS-OPCAO-REL
+               PERFORM PROCESSA-RELATORIOS UNTIL WS-OPCAO-REL = 5
+       END-IF.
+
+       PROCESSA-RELATORIOS.
+           DISPLAY TELA-REL
+           ACCEPT RESP-ESCOLHA-REL
+
+           IF WS-OPCAO-REL = 1
+               CALL "PGM06"
+           ELSE
+           IF WS-OPCAO-REL = 2
+               CALL "PGM10"
+           ELSE
+           IF WS-OPCAO-REL = 3
+               CALL "PGM11"
+           ELSE
+           IF WS-OPCAO-REL = 4
+               CALL "PGM14"
+           ELSE
+           IF WS-OPCAO-REL = 5
+               CONTINUE
        END-IF.
\ No newline at end of file
