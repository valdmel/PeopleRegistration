@@ -0,0 +1,8 @@
+      * CPYUF - Tabela das 26 Unidades da Federacao mais o Distrito
+      * Federal, usada para validar o campo ESTADO.
+       01  WS-TAB-UF.
+           05  WS-TAB-UF-DADOS     PIC X(54) VALUE
+      -    "ACALAMAPBACEDFESGOMAMGMSMTPAPBPEPIPRRJRNRORRRSSCSESPTO".
+           05  FILLER REDEFINES WS-TAB-UF-DADOS.
+               10  WS-TAB-UF-ITEM  PIC X(2) OCCURS 27 TIMES
+                                    INDEXED BY WS-IDX-UF.
