@@ -0,0 +1,403 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM12.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 08/08/2026.
+      *
+      *    PROGRAMA BATCH DE CARGA EM LOTE. LE UM ARQUIVO SEQUENCIAL
+      *    DE CANDIDATOS A CADASTRO (CANDIDATOS.DAT), APLICA AS MESMAS
+      *    VALIDACOES DE CAMPO QUE RECEBER-DADOS DO PGM01 JA FAZ
+      *    (CPF/DIGITO VERIFICADOR, ESTADO, CEP, CAMPOS OBRIGATORIOS) E
+      *    GRAVA OS REGISTROS VALIDOS EM ARQ-PESSOAS, LISTANDO OS
+      *    REJEITADOS E O MOTIVO EM CANDIDATOS.REJ.
+      *
+      *    PONTO DE RETOMADA (CHECKPOINT): A POSICAO (NUMERO DO
+      *    REGISTRO DE ENTRADA JA PROCESSADO) E A QUANTIDADE GRAVADA
+      *    ATE ALI SAO REGRAVADAS EM CANDIDATOS.CKP A CADA
+      *    W-INTERVALO-CKP REGISTROS E AO FINAL DA CARGA; SE
+      *    CANDIDATOS.CKP JA EXISTIR NO INICIO, A CARGA PULA (LE E
+      *    DESCARTA) OS REGISTROS JA PROCESSADOS NA EXECUCAO ANTERIOR
+      *    E RETOMA A PARTIR DALI, EM VEZ DE REPETIR O LOTE INTEIRO.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+           SELECT ARQ-CANDIDATOS ASSIGN TO "C:\TEMP\CANDIDATOS.DAT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS W-COD-ERRO-CAN.
+
+           SELECT ARQ-REJEITADOS ASSIGN TO "C:\TEMP\CANDIDATOS.REJ"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS W-COD-ERRO-REJ.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO "C:\TEMP\CANDIDATOS.CKP"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS IS W-COD-ERRO-CKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       FD  ARQ-CANDIDATOS
+           LABEL RECORD STANDARD.
+       01  REG-CANDIDATO.
+           05  CAN-CPF             PIC X(11).
+           05  CAN-NOME            PIC X(30).
+           05  CAN-ENDERECO        PIC X(45).
+           05  CAN-COMPLEMENTO     PIC X(10).
+           05  CAN-BAIRRO          PIC X(20).
+           05  CAN-CIDADE          PIC X(20).
+           05  CAN-ESTADO          PIC X(02).
+           05  CAN-CEP             PIC X(09).
+           05  CAN-EMAIL           PIC X(14).
+           05  CAN-TELEFONE        PIC X(10).
+           05  CAN-DATA-NASCIMENTO PIC X(08).
+
+       FD  ARQ-REJEITADOS
+           LABEL RECORD STANDARD.
+       01  REG-REJEITADO.
+           05  REJ-CPF             PIC X(11).
+           05  REJ-NOME            PIC X(30).
+           05  REJ-MOTIVO          PIC X(40).
+
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD STANDARD.
+       01  REG-CHECKPOINT.
+           05  CKP-ULTIMO-REGISTRO PIC 9(8).
+           05  CKP-QTD-GRAVADOS    PIC 9(8).
+           05  CKP-QTD-REJEITADOS  PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-COD-ERRO-CAN      PIC XX VALUE SPACES.
+       01  W-COD-ERRO-REJ      PIC XX VALUE SPACES.
+       01  W-COD-ERRO-CKP      PIC XX VALUE SPACES.
+       01  W-FIM-ARQUIVO       PIC X  VALUE "N".
+           88  FIM-ARQUIVO         VALUE "S".
+       01  W-CONT-LIDOS        PIC 9(8) VALUE ZEROS.
+       01  W-CONT-GRAVADOS     PIC 9(8) VALUE ZEROS.
+       01  W-CONT-REJEITADOS   PIC 9(8) VALUE ZEROS.
+       01  W-INTERVALO-CKP     PIC 9(4) VALUE 100.
+       01  W-REG-DESDE-CKP     PIC 9(4) VALUE ZEROS.
+       01  W-REG-RETOMADO      PIC 9(8) VALUE ZEROS.
+       01  W-MOTIVO            PIC X(40) VALUE SPACES.
+       01  W-REGISTRO-VALIDO   PIC X    VALUE "N".
+
+       01  W-CPF-DIGITOS       PIC 9(11).
+       01  W-CPF-DIG REDEFINES W-CPF-DIGITOS.
+           05  W-CPF-D         PIC 9  OCCURS 11 TIMES.
+       01  W-CPF-REPETIDO      PIC X  VALUE "N".
+       01  W-CPF-VALIDO        PIC X  VALUE "N".
+       01  W-SOMA              PIC 9(4).
+       01  W-RESTO             PIC 9(4).
+       01  W-DV1               PIC 9.
+       01  W-DV2               PIC 9.
+       01  W-I                 PIC 99.
+       01  W-ESTADO-VALIDO     PIC X  VALUE "N".
+       01  W-CEP-VALIDO        PIC X  VALUE "N".
+
+       COPY CPYUF.
+
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUES 0.
+           05 WS-MES-SIST PIC 99 VALUES 0.
+           05 WS-DIA-SIST PIC 99 VALUES 0.
+       01 WS-HORA-SIST.
+           05 WS-HH-SIST  PIC 99 VALUE 0.
+           05 WS-MM-SIST  PIC 99 VALUE 0.
+           05 WS-SS-SIST  PIC 99 VALUE 0.
+           05 FILLER      PIC 9(4) VALUE 0.
+       01 WS-DATA-HORA-ATUAL PIC 9(14) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+
+           PERFORM LER-CHECKPOINT.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM RETOMAR-PROCESSADOS.
+           PERFORM LER-CANDIDATOS.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM INVALIDAR-CHECKPOINT.
+           PERFORM IMPRIMIR-TOTAIS.
+           PERFORM FINALIZACAO.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O ARQ-PESSOAS.
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQ-PESSOAS: " W-COD-ERRO
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT ARQ-CANDIDATOS.
+           IF  W-COD-ERRO-CAN NOT = "00"
+               DISPLAY "ERRO AO ABRIR CANDIDATOS.DAT: " W-COD-ERRO-CAN
+               CLOSE ARQ-PESSOAS
+               STOP RUN
+           END-IF.
+
+      *    NUMA RETOMADA, CANDIDATOS.REJ JA TEM OS REJEITADOS DA(S)
+      *    EXECUCAO(OES) ANTERIOR(ES) -- ABRIR COM EXTEND (MESMO
+      *    PADRAO DE ARQ-HISTORICO NO PGM09) PARA NAO PERDER ESSE
+      *    HISTORICO; SO CAI PARA OUTPUT SE O ARQUIVO AINDA NAO EXISTE.
+           IF  W-REG-RETOMADO > ZEROS
+               OPEN EXTEND ARQ-REJEITADOS
+               IF  W-COD-ERRO-REJ = "35"
+                   OPEN OUTPUT ARQ-REJEITADOS
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-REJEITADOS
+           END-IF.
+           IF  W-COD-ERRO-REJ NOT = "00"
+               DISPLAY "ERRO AO ABRIR CANDIDATOS.REJ: " W-COD-ERRO-REJ
+               CLOSE ARQ-PESSOAS ARQ-CANDIDATOS
+               STOP RUN
+           END-IF.
+
+       LER-CHECKPOINT.
+           MOVE ZEROS TO W-REG-RETOMADO W-CONT-GRAVADOS
+                         W-CONT-REJEITADOS
+           OPEN INPUT ARQ-CHECKPOINT
+           IF  W-COD-ERRO-CKP = "00"
+               READ ARQ-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-ULTIMO-REGISTRO TO W-REG-RETOMADO
+                       MOVE CKP-QTD-GRAVADOS    TO W-CONT-GRAVADOS
+                       MOVE CKP-QTD-REJEITADOS  TO W-CONT-REJEITADOS
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+       RETOMAR-PROCESSADOS.
+           IF  W-REG-RETOMADO > ZEROS
+               DISPLAY "RETOMANDO A PARTIR DO REGISTRO "
+                       W-REG-RETOMADO " (" W-CONT-GRAVADOS
+                       " JA GRAVADOS)"
+               PERFORM W-REG-RETOMADO TIMES
+                   READ ARQ-CANDIDATOS
+                       AT END
+                           MOVE "S" TO W-FIM-ARQUIVO
+                   END-READ
+                   ADD 1 TO W-CONT-LIDOS
+               END-PERFORM
+           END-IF.
+
+       LER-CANDIDATOS.
+           IF  NOT FIM-ARQUIVO
+               READ ARQ-CANDIDATOS
+                   AT END
+                       MOVE "S" TO W-FIM-ARQUIVO
+               END-READ
+           END-IF.
+
+       PROCESSAMENTO.
+           ADD 1 TO W-CONT-LIDOS
+           ADD 1 TO W-REG-DESDE-CKP
+           PERFORM VALIDAR-CANDIDATO
+           IF  W-REGISTRO-VALIDO = "S"
+               PERFORM GRAVAR-CANDIDATO
+           ELSE
+               PERFORM REJEITAR-CANDIDATO
+           END-IF
+
+           IF  W-REG-DESDE-CKP >= W-INTERVALO-CKP
+               PERFORM GRAVAR-CHECKPOINT
+               MOVE ZEROS TO W-REG-DESDE-CKP
+           END-IF
+
+           PERFORM LER-CANDIDATOS.
+
+       VALIDAR-CANDIDATO.
+           MOVE "S" TO W-REGISTRO-VALIDO
+           MOVE SPACES TO W-MOTIVO
+
+           IF  CAN-CPF = SPACES OR CAN-CPF NOT NUMERIC
+               MOVE "N" TO W-REGISTRO-VALIDO
+               MOVE "CPF EM BRANCO OU NAO NUMERICO" TO W-MOTIVO
+           ELSE
+               PERFORM VALIDAR-CPF
+               IF  W-CPF-VALIDO NOT = "S"
+                   MOVE "N" TO W-REGISTRO-VALIDO
+                   MOVE "CPF INVALIDO (DIGITO VERIFICADOR)" TO W-MOTIVO
+               END-IF
+           END-IF.
+
+           IF  W-REGISTRO-VALIDO = "S" AND CAN-NOME = SPACES
+               MOVE "N" TO W-REGISTRO-VALIDO
+               MOVE "NOME EM BRANCO" TO W-MOTIVO
+           END-IF.
+
+           IF  W-REGISTRO-VALIDO = "S" AND CAN-ENDERECO = SPACES
+               MOVE "N" TO W-REGISTRO-VALIDO
+               MOVE "ENDERECO EM BRANCO" TO W-MOTIVO
+           END-IF.
+
+           IF  W-REGISTRO-VALIDO = "S" AND CAN-BAIRRO = SPACES
+               MOVE "N" TO W-REGISTRO-VALIDO
+               MOVE "BAIRRO EM BRANCO" TO W-MOTIVO
+           END-IF.
+
+           IF  W-REGISTRO-VALIDO = "S" AND CAN-CIDADE = SPACES
+               MOVE "N" TO W-REGISTRO-VALIDO
+               MOVE "CIDADE EM BRANCO" TO W-MOTIVO
+           END-IF.
+
+           IF  W-REGISTRO-VALIDO = "S"
+               PERFORM VALIDAR-ESTADO
+               IF  W-ESTADO-VALIDO NOT = "S"
+                   MOVE "N" TO W-REGISTRO-VALIDO
+                   MOVE "ESTADO INVALIDO" TO W-MOTIVO
+               END-IF
+           END-IF.
+
+           IF  W-REGISTRO-VALIDO = "S"
+               PERFORM VALIDAR-CEP
+               IF  W-CEP-VALIDO NOT = "S"
+                   MOVE "N" TO W-REGISTRO-VALIDO
+                   MOVE "CEP INVALIDO - FORMATO NNNNN-NNN" TO W-MOTIVO
+               END-IF
+           END-IF.
+
+       VALIDAR-CPF.
+           MOVE "S" TO W-CPF-REPETIDO
+           MOVE CAN-CPF TO W-CPF-DIGITOS
+
+           PERFORM VARYING W-I FROM 2 BY 1 UNTIL W-I > 11
+               IF  W-CPF-D (W-I) NOT = W-CPF-D (1)
+                   MOVE "N" TO W-CPF-REPETIDO
+               END-IF
+           END-PERFORM.
+
+           COMPUTE W-SOMA = W-CPF-D (1) * 10 + W-CPF-D (2) * 9
+                           + W-CPF-D (3) * 8  + W-CPF-D (4) * 7
+                           + W-CPF-D (5) * 6  + W-CPF-D (6) * 5
+                           + W-CPF-D (7) * 4  + W-CPF-D (8) * 3
+                           + W-CPF-D (9) * 2
+           COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+           IF  W-RESTO < 2
+               MOVE 0 TO W-DV1
+           ELSE
+               COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF
+
+           COMPUTE W-SOMA = W-CPF-D (1) * 11 + W-CPF-D (2) * 10
+                           + W-CPF-D (3) * 9  + W-CPF-D (4) * 8
+                           + W-CPF-D (5) * 7  + W-CPF-D (6) * 6
+                           + W-CPF-D (7) * 5  + W-CPF-D (8) * 4
+                           + W-CPF-D (9) * 3  + W-DV1 * 2
+           COMPUTE W-RESTO = FUNCTION MOD (W-SOMA, 11)
+           IF  W-RESTO < 2
+               MOVE 0 TO W-DV2
+           ELSE
+               COMPUTE W-DV2 = 11 - W-RESTO
+           END-IF
+
+           IF  W-CPF-REPETIDO = "S"
+            OR W-CPF-D (10) NOT = W-DV1
+            OR W-CPF-D (11) NOT = W-DV2
+               MOVE "N" TO W-CPF-VALIDO
+           ELSE
+               MOVE "S" TO W-CPF-VALIDO
+           END-IF.
+
+       VALIDAR-ESTADO.
+           MOVE "N" TO W-ESTADO-VALIDO
+           SET WS-IDX-UF TO 1
+           SEARCH WS-TAB-UF-ITEM
+               AT END
+                   MOVE "N" TO W-ESTADO-VALIDO
+               WHEN WS-TAB-UF-ITEM (WS-IDX-UF) = CAN-ESTADO
+                   MOVE "S" TO W-ESTADO-VALIDO
+           END-SEARCH.
+
+       VALIDAR-CEP.
+           MOVE "N" TO W-CEP-VALIDO
+           IF  CAN-CEP (1:5) IS NUMERIC AND CAN-CEP (6:1) = "-"
+                                        AND CAN-CEP (7:3) IS NUMERIC
+               MOVE "S" TO W-CEP-VALIDO
+           END-IF.
+
+       GRAVAR-CANDIDATO.
+           INITIALIZE REG-PESSOAS
+           MOVE CAN-CPF             TO CPF
+           MOVE CAN-NOME            TO NOME
+           MOVE CAN-ENDERECO        TO ENDERECO
+           MOVE CAN-COMPLEMENTO     TO COMPLEMENTO
+           MOVE CAN-BAIRRO          TO BAIRRO
+           MOVE CAN-CIDADE          TO CIDADE
+           MOVE CAN-ESTADO          TO ESTADO
+           MOVE CAN-CEP             TO CEP
+           MOVE CAN-EMAIL           TO EMAIL
+           MOVE CAN-TELEFONE        TO TELEFONE
+           MOVE CAN-DATA-NASCIMENTO TO DATA-NASCIMENTO
+           MOVE "A"                 TO SITUACAO
+           MOVE SPACES               TO DATA-EXCLUSAO
+           PERFORM CARIMBAR-DATA-HORA
+
+           WRITE REG-PESSOAS
+           IF  W-COD-ERRO NOT = "00"
+               IF  W-COD-ERRO = "22"
+                   MOVE "CPF JA CADASTRADO (DUPLICADO)" TO W-MOTIVO
+               ELSE
+                   MOVE "ERRO AO GRAVAR - STATUS " TO W-MOTIVO
+                   MOVE W-COD-ERRO TO W-MOTIVO (26:2)
+               END-IF
+               PERFORM REJEITAR-CANDIDATO
+           ELSE
+               ADD 1 TO W-CONT-GRAVADOS
+           END-IF.
+
+       CARIMBAR-DATA-HORA.
+           ACCEPT WS-HORA-SIST FROM TIME
+           COMPUTE WS-DATA-HORA-ATUAL =
+                   WS-ANO-SIST * 10000000000 +
+                   WS-MES-SIST * 100000000   +
+                   WS-DIA-SIST * 1000000     +
+                   WS-HH-SIST  * 10000       +
+                   WS-MM-SIST  * 100         +
+                   WS-SS-SIST
+           MOVE WS-DATA-HORA-ATUAL TO DATA-HORA-ALTERACAO.
+
+       REJEITAR-CANDIDATO.
+           MOVE CAN-CPF  TO REJ-CPF
+           MOVE CAN-NOME TO REJ-NOME
+           MOVE W-MOTIVO TO REJ-MOTIVO
+           WRITE REG-REJEITADO
+           ADD 1 TO W-CONT-REJEITADOS.
+
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE W-CONT-LIDOS      TO CKP-ULTIMO-REGISTRO
+           MOVE W-CONT-GRAVADOS   TO CKP-QTD-GRAVADOS
+           MOVE W-CONT-REJEITADOS TO CKP-QTD-REJEITADOS
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+
+      *    CARGA CONCLUIDA NORMALMENTE (FIM DE ARQUIVO, NAO UMA
+      *    INTERRUPCAO) -- O CHECKPOINT E ZERADO PARA QUE A PROXIMA
+      *    EXECUCAO, COM UM CANDIDATOS.DAT NOVO, COMECE DO REGISTRO 1
+      *    EM VEZ DE SER TRATADA COMO RETOMADA DESTE LOTE JA TERMINADO.
+       INVALIDAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           MOVE ZEROS TO CKP-ULTIMO-REGISTRO CKP-QTD-GRAVADOS
+                         CKP-QTD-REJEITADOS
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+
+       IMPRIMIR-TOTAIS.
+           DISPLAY "REGISTROS LIDOS      : " W-CONT-LIDOS.
+           DISPLAY "REGISTROS GRAVADOS    : " W-CONT-GRAVADOS.
+           DISPLAY "REGISTROS REJEITADOS  : " W-CONT-REJEITADOS.
+
+       FINALIZACAO.
+           CLOSE ARQ-PESSOAS.
+           CLOSE ARQ-CANDIDATOS.
+           CLOSE ARQ-REJEITADOS.
