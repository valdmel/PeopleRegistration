@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM14  INITIAL.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    PROGRAMA BATCH DE RECONCILIACAO NOTURNA. RELE A TRILHA DE
+      *    AUDITORIA (ARQ-AUDITORIA, GRAVADA PELO PGM05) E, PARA CADA
+      *    CPF COM LANCAMENTO NA DATA DE HOJE, CONFERE SE O ARQ-PESSOAS
+      *    AINDA TEM UM REGISTRO PARA AQUELE CPF E SE O ESTADO ATUAL
+      *    (ATIVO/INATIVO) E COMPATIVEL COM A ULTIMA OPERACAO LOGADA,
+      *    APONTANDO DIVERGENCIAS (UMA GRAVACAO QUE NAO PEGOU, UMA
+      *    EXCLUSAO QUE NAO SE EFETIVOU) EM VEZ DE SO DESCOBRI-LAS
+      *    MESES DEPOIS NUMA AUDITORIA.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+           SELECT  ARQ-AUDITORIA ASSIGN TO "C:\TEMP\AUDITORIA.LOG"
+                ORGANIZATION   SEQUENTIAL
+                FILE  STATUS   W-COD-ERRO-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS IS EXTERNAL
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       FD  ARQ-AUDITORIA
+           LABEL  RECORD  STANDARD.
+       COPY CPYAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-COD-ERRO-AUD      PIC XX VALUE SPACES.
+       01  W-FIM-AUDITORIA     PIC X  VALUE "N".
+           88  FIM-AUDITORIA       VALUE "S".
+
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUES 0.
+           05 WS-MES-SIST PIC 99 VALUES 0.
+           05 WS-DIA-SIST PIC 99 VALUES 0.
+       01 WS-DATA-SIST-NUM PIC 9(8) VALUE ZEROS.
+
+       01  W-CONT-LANCAMENTOS  PIC 9(6) VALUE ZEROS.
+       01  W-CONT-DIVERGENCIAS PIC 9(6) VALUE ZEROS.
+       01  W-AUD-DATA-NUM      PIC 9(8) VALUE ZEROS.
+
+      *    UM LANCAMENTO POR CPF DISTINTO COM MOVIMENTO HOJE --
+      *    CAPACIDADE LIMITADA A 500 CPFs/DIA, SUFICIENTE PARA O
+      *    VOLUME DE TRANSACOES DIARIAS DESTE SISTEMA; UM CPF A MAIS
+      *    QUE ISSO NAO E CONFERIDO E E CONTADO SEPARADAMENTE.
+       01  W-QTD-CPF           PIC 9(4) VALUE ZEROS.
+       01  W-TAB-CPF.
+           05  W-CPF-ITEM OCCURS 500 TIMES
+                           DEPENDING ON W-QTD-CPF
+                           INDEXED BY W-IDX-CPF.
+               10  W-CPF-CHAVE     PIC X(11).
+               10  W-CPF-ULT-OP    PIC X(1).
+       01  W-CPF-ACHADO        PIC X  VALUE "N".
+       01  W-CONT-ESGOTADOS    PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+           COMPUTE WS-DATA-SIST-NUM =
+                   WS-ANO-SIST * 10000 + WS-MES-SIST * 100 + WS-DIA-SIST
+
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-AUDITORIA.
+           PERFORM MONTAR-TABELA UNTIL FIM-AUDITORIA.
+           PERFORM CONFERIR-TABELA.
+           PERFORM IMPRIMIR-TOTAIS.
+           PERFORM FINALIZACAO.
+           EXIT PROGRAM.
+
+       ABRIR-ARQUIVOS.
+      *    ARQ-PESSOAS e aberto por PGM00 (FD IS EXTERNAL) e
+      *    permanece aberto pela sessao inteira; este programa so
+      *    usa o arquivo ja aberto, sem abrir nem fechar sozinho.
+           OPEN INPUT ARQ-AUDITORIA.
+           IF  W-COD-ERRO-AUD NOT = "00"
+               DISPLAY "ERRO AO ABRIR AUDITORIA.LOG: " W-COD-ERRO-AUD
+               STOP RUN
+           END-IF.
+
+       LER-AUDITORIA.
+           READ ARQ-AUDITORIA NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-AUDITORIA
+           END-READ.
+
+       MONTAR-TABELA.
+           MOVE AUD-DATA-HORA (1:8) TO W-AUD-DATA-NUM
+           IF  W-AUD-DATA-NUM = WS-DATA-SIST-NUM
+               PERFORM REGISTRAR-LANCAMENTO
+           END-IF
+           PERFORM LER-AUDITORIA.
+
+       REGISTRAR-LANCAMENTO.
+           MOVE "N" TO W-CPF-ACHADO
+           IF  W-QTD-CPF > ZEROS
+               SET W-IDX-CPF TO 1
+               SEARCH W-CPF-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN W-CPF-CHAVE (W-IDX-CPF) = AUD-CPF
+                       MOVE AUD-OPERACAO TO W-CPF-ULT-OP (W-IDX-CPF)
+                       MOVE "S" TO W-CPF-ACHADO
+               END-SEARCH
+           END-IF.
+
+           IF  W-CPF-ACHADO = "N"
+               IF  W-QTD-CPF < 500
+                   ADD 1 TO W-QTD-CPF
+                   MOVE AUD-CPF      TO W-CPF-CHAVE (W-QTD-CPF)
+                   MOVE AUD-OPERACAO TO W-CPF-ULT-OP (W-QTD-CPF)
+               ELSE
+                   ADD 1 TO W-CONT-ESGOTADOS
+               END-IF
+           END-IF.
+
+       CONFERIR-TABELA.
+           PERFORM VARYING W-IDX-CPF FROM 1 BY 1
+                   UNTIL W-IDX-CPF > W-QTD-CPF
+               ADD 1 TO W-CONT-LANCAMENTOS
+               PERFORM CONFERIR-UM-CPF
+           END-PERFORM.
+
+       CONFERIR-UM-CPF.
+           MOVE W-CPF-CHAVE (W-IDX-CPF) TO CPF
+           READ ARQ-PESSOAS
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "DIVERGENCIA - CPF " W-CPF-CHAVE (W-IDX-CPF)
+                       " TEM LANCAMENTO '" W-CPF-ULT-OP (W-IDX-CPF)
+                       "' HOJE MAS NAO FOI ENCONTRADO NO ARQUIVO"
+               ADD 1 TO W-CONT-DIVERGENCIAS
+           ELSE
+               IF  W-CPF-ULT-OP (W-IDX-CPF) = "D" AND PESSOA-ATIVA
+                   DISPLAY "DIVERGENCIA - CPF " W-CPF-CHAVE (W-IDX-CPF)
+                           " TEVE EXCLUSAO LOGADA HOJE MAS CONTINUA "
+                           "ATIVO NO ARQUIVO"
+                   ADD 1 TO W-CONT-DIVERGENCIAS
+               END-IF
+               IF  (W-CPF-ULT-OP (W-IDX-CPF) = "I" OR "A" OR "R")
+                AND NOT PESSOA-ATIVA
+                   DISPLAY "DIVERGENCIA - CPF " W-CPF-CHAVE (W-IDX-CPF)
+                           " TEVE INCLUSAO/ALTERACAO/REATIVACAO "
+                           "LOGADA HOJE MAS NAO ESTA ATIVO NO ARQUIVO"
+                   ADD 1 TO W-CONT-DIVERGENCIAS
+               END-IF
+               IF  W-CPF-ULT-OP (W-IDX-CPF) = "E"
+                AND NOT PESSOA-ANONIMIZADA
+                   DISPLAY "DIVERGENCIA - CPF " W-CPF-CHAVE (W-IDX-CPF)
+                           " TEVE ANONIMIZACAO LOGADA HOJE MAS NAO "
+                           "ESTA ANONIMIZADO NO ARQUIVO"
+                   ADD 1 TO W-CONT-DIVERGENCIAS
+               END-IF
+           END-IF.
+
+       IMPRIMIR-TOTAIS.
+           DISPLAY "==================================================".
+           DISPLAY "RECONCILIACAO AUDITORIA X ARQ-PESSOAS - "
+                   WS-DATA-SIST-NUM.
+           DISPLAY "==================================================".
+           DISPLAY "CPFs COM MOVIMENTO HOJE CONFERIDOS: "
+                   W-CONT-LANCAMENTOS.
+           DISPLAY "DIVERGENCIAS ENCONTRADAS          : "
+                   W-CONT-DIVERGENCIAS.
+           IF  W-CONT-ESGOTADOS > ZEROS
+               DISPLAY "CPFs NAO CONFERIDOS (TABELA ESGOTADA): "
+                       W-CONT-ESGOTADOS
+           END-IF.
+
+       FINALIZACAO.
+           CLOSE ARQ-AUDITORIA.
