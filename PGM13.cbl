@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM13.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    PROGRAMA BATCH DE ANONIMIZACAO (DIREITO AO ESQUECIMENTO,
+      *    LGPD). LOCALIZA UMA PESSOA PELO CPF INFORMADO NO CONSOLE E,
+      *    APOS CONFIRMACAO, SOBRESCREVE NOME/ENDERECO/COMPLEMENTO/
+      *    BAIRRO/CIDADE/ESTADO/CEP/EMAIL/TELEFONE/DATA-NASCIMENTO COM
+      *    VALORES ANONIMOS, MANTENDO O REGISTRO (CPF + SITUACAO =
+      *    ANONIMIZADA) COMO TUMULO PARA QUE A TRILHA DE AUDITORIA
+      *    (PGM05) CONTINUE CONSULTAVEL, EM VEZ DE SIMPLESMENTE
+      *    EXCLUIR A PESSOA DO ARQUIVO.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-CPF-INFORMADO     PIC X(11) VALUE SPACES.
+       01  W-OPERADOR          PIC X(8)  VALUE SPACES.
+       01  W-CONFIRMA          PIC X     VALUE SPACE.
+           88  CONFIRMA-OK         VALUE "S" "N".
+       01  W-REG-ANTES         PIC X(202) VALUE SPACES.
+
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUES 0.
+           05 WS-MES-SIST PIC 99 VALUES 0.
+           05 WS-DIA-SIST PIC 99 VALUES 0.
+       01 WS-HORA-SIST.
+           05 WS-HH-SIST  PIC 99 VALUE 0.
+           05 WS-MM-SIST  PIC 99 VALUE 0.
+           05 WS-SS-SIST  PIC 99 VALUE 0.
+           05 FILLER      PIC 9(4) VALUE 0.
+       01 WS-DATA-HORA-ATUAL PIC 9(14) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+
+           PERFORM ABRIR-ARQUIVO.
+           PERFORM RECEBER-OPERADOR.
+           PERFORM LOCALIZAR-PESSOA.
+           PERFORM FINALIZACAO.
+           STOP RUN.
+
+       ABRIR-ARQUIVO.
+           OPEN I-O ARQ-PESSOAS.
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQ-PESSOAS: " W-COD-ERRO
+               STOP RUN
+           END-IF.
+
+       RECEBER-OPERADOR.
+           DISPLAY "OPERADOR RESPONSAVEL POR ESTA ANONIMIZACAO: "
+               WITH NO ADVANCING
+           ACCEPT W-OPERADOR FROM CONSOLE.
+
+       LOCALIZAR-PESSOA.
+           DISPLAY "CPF DA PESSOA A ANONIMIZAR: " WITH NO ADVANCING
+           ACCEPT W-CPF-INFORMADO FROM CONSOLE
+           MOVE W-CPF-INFORMADO TO CPF
+
+           READ ARQ-PESSOAS
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "PESSOA NAO ENCONTRADA - STATUS " W-COD-ERRO
+           ELSE
+           IF  PESSOA-ANONIMIZADA
+               DISPLAY "PESSOA JA ESTA ANONIMIZADA - NADA A FAZER"
+           ELSE
+               DISPLAY "NOME ATUAL: " NOME
+               DISPLAY "CONFIRMA A ANONIMIZACAO DESTA PESSOA? (S/N): "
+                   WITH NO ADVANCING
+               PERFORM WITH TEST AFTER UNTIL CONFIRMA-OK
+                   ACCEPT W-CONFIRMA FROM CONSOLE
+                   MOVE FUNCTION UPPER-CASE (W-CONFIRMA) TO W-CONFIRMA
+               END-PERFORM
+               IF  W-CONFIRMA = "S"
+                   PERFORM ANONIMIZAR-PESSOA
+               ELSE
+                   DISPLAY "ANONIMIZACAO NAO EFETIVADA"
+               END-IF
+           END-IF
+           END-IF.
+
+       ANONIMIZAR-PESSOA.
+           MOVE REG-PESSOAS  TO  W-REG-ANTES
+
+           MOVE "REGISTRO ANONIMIZADO"  TO  NOME
+           MOVE SPACES                 TO  ENDERECO COMPLEMENTO BAIRRO
+                                            CIDADE ESTADO CEP EMAIL
+                                            TELEFONE DATA-NASCIMENTO
+           MOVE "X"                    TO  SITUACAO
+           MOVE WS-DATA-SIST           TO  DATA-EXCLUSAO
+           PERFORM CARIMBAR-DATA-HORA
+
+           REWRITE REG-PESSOAS
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "ERRO AO REGRAVAR - STATUS " W-COD-ERRO
+           ELSE
+               CALL "PGM05" USING "E" W-CPF-INFORMADO W-OPERADOR
+                                    W-REG-ANTES REG-PESSOAS
+               DISPLAY "PESSOA ANONIMIZADA COM SUCESSO"
+           END-IF.
+
+       CARIMBAR-DATA-HORA.
+           ACCEPT WS-HORA-SIST FROM TIME
+           COMPUTE WS-DATA-HORA-ATUAL =
+                   WS-ANO-SIST * 10000000000 +
+                   WS-MES-SIST * 100000000   +
+                   WS-DIA-SIST * 1000000     +
+                   WS-HH-SIST  * 10000       +
+                   WS-MM-SIST  * 100         +
+                   WS-SS-SIST
+           MOVE WS-DATA-HORA-ATUAL TO DATA-HORA-ALTERACAO.
+
+       FINALIZACAO.
+           CLOSE ARQ-PESSOAS.
