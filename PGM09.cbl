@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM09.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 08/08/2026.
+      *
+      *    PROGRAMA BATCH DE ARQUIVAMENTO HISTORICO. PERCORRE
+      *    ARQ-PESSOAS E, PARA CADA PESSOA INATIVA (SOFT-DELETE DO
+      *    PGM03) HA MAIS DE W-DIAS-RETENCAO DIAS, GRAVA O REGISTRO EM
+      *    ARQ-HISTORICO (INDEXADO POR CPF + DATA-EXCLUSAO) E REMOVE O
+      *    REGISTRO DO ARQUIVO ATIVO, PARA QUE PASSAGENS SEQUENCIAIS
+      *    (LISTAGEM, RECONCILIACAO) NAO CARREGUEM PESSOAS INATIVAS HA
+      *    ANOS E O HISTORICO CONTINUE CONSULTAVEL PARA FINS DE
+      *    CONFORMIDADE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYSELPE REPLACING STATUS-FIELD BY W-COD-ERRO.
+
+           SELECT ARQ-HISTORICO ASSIGN TO "C:\TEMP\PESSOAS.HST"
+               ORGANIZATION INDEXED
+               RECORD KEY   IS HIST-CHAVE
+               FILE STATUS  IS W-COD-ERRO-HST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PESSOAS
+           LABEL RECORD STANDARD.
+       COPY CPYPESSOA.
+
+       FD  ARQ-HISTORICO
+           LABEL RECORD STANDARD.
+       01  REG-HISTORICO.
+           05  HIST-CHAVE.
+               10  HIST-CPF            PIC X(11).
+               10  HIST-DATA-EXCLUSAO  PIC X(8).
+           05  HIST-REGISTRO           PIC X(202).
+
+       WORKING-STORAGE SECTION.
+       01  W-COD-ERRO          PIC XX VALUE SPACES.
+       01  W-COD-ERRO-HST      PIC XX VALUE SPACES.
+       01  W-FIM-ARQUIVO       PIC X  VALUE "N".
+           88  FIM-ARQUIVO         VALUE "S".
+       01  W-DIAS-RETENCAO     PIC 9(3) VALUE 180.
+       01  W-DATA-EXCLUSAO-NUM PIC 9(8) VALUE ZEROS.
+       01  W-DIAS-DECORRIDOS   PIC S9(9) VALUE ZEROS.
+       01  W-CONT-LIDOS        PIC 9(6) VALUE ZEROS.
+       01  W-CONT-ARQUIVADOS   PIC 9(6) VALUE ZEROS.
+
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUES 0.
+           05 WS-MES-SIST PIC 99 VALUES 0.
+           05 WS-DIA-SIST PIC 99 VALUES 0.
+       01 WS-DATA-SIST-NUM    PIC 9(8) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+           COMPUTE WS-DATA-SIST-NUM =
+                   WS-ANO-SIST * 10000 + WS-MES-SIST * 100 + WS-DIA-SIST
+
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LER-PESSOAS.
+           PERFORM PROCESSAMENTO UNTIL FIM-ARQUIVO.
+           PERFORM IMPRIMIR-TOTAL.
+           PERFORM FINALIZACAO.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           OPEN I-O ARQ-PESSOAS.
+           IF  W-COD-ERRO NOT = "00"
+               DISPLAY "ERRO AO ABRIR ARQ-PESSOAS: " W-COD-ERRO
+               STOP RUN
+           END-IF.
+
+           OPEN I-O ARQ-HISTORICO.
+           IF  W-COD-ERRO-HST = "35"
+               OPEN OUTPUT ARQ-HISTORICO
+           END-IF.
+           IF  W-COD-ERRO-HST NOT = "00"
+               DISPLAY "ERRO AO ABRIR PESSOAS.HST: " W-COD-ERRO-HST
+               CLOSE ARQ-PESSOAS
+               STOP RUN
+           END-IF.
+
+       LER-PESSOAS.
+           READ ARQ-PESSOAS NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-ARQUIVO
+           END-READ.
+
+       PROCESSAMENTO.
+           ADD 1 TO W-CONT-LIDOS
+
+           IF  NOT PESSOA-ATIVA
+               PERFORM CALCULAR-DIAS-INATIVO
+               IF  W-DIAS-DECORRIDOS > W-DIAS-RETENCAO
+                   PERFORM ARQUIVAR-PESSOA
+               END-IF
+           END-IF
+
+           PERFORM LER-PESSOAS.
+
+       CALCULAR-DIAS-INATIVO.
+           MOVE DATA-EXCLUSAO TO W-DATA-EXCLUSAO-NUM
+           COMPUTE W-DIAS-DECORRIDOS =
+                   FUNCTION INTEGER-OF-DATE (WS-DATA-SIST-NUM) -
+                   FUNCTION INTEGER-OF-DATE (W-DATA-EXCLUSAO-NUM).
+
+       ARQUIVAR-PESSOA.
+           MOVE CPF           TO HIST-CPF
+           MOVE DATA-EXCLUSAO TO HIST-DATA-EXCLUSAO
+           MOVE REG-PESSOAS   TO HIST-REGISTRO
+           WRITE REG-HISTORICO
+           IF  W-COD-ERRO-HST NOT = "00"
+               DISPLAY "ERRO AO GRAVAR HISTORICO - CPF " CPF
+                       " STATUS " W-COD-ERRO-HST
+           ELSE
+               DELETE ARQ-PESSOAS
+               IF  W-COD-ERRO NOT = "00"
+                   DISPLAY "ERRO AO EXCLUIR DO ATIVO - CPF " CPF
+                           " STATUS " W-COD-ERRO
+               ELSE
+                   ADD 1 TO W-CONT-ARQUIVADOS
+               END-IF
+           END-IF.
+
+       IMPRIMIR-TOTAL.
+           DISPLAY "REGISTROS LIDOS: " W-CONT-LIDOS.
+           DISPLAY "REGISTROS ARQUIVADOS: " W-CONT-ARQUIVADOS.
+
+       FINALIZACAO.
+           CLOSE ARQ-PESSOAS.
+           CLOSE ARQ-HISTORICO.
