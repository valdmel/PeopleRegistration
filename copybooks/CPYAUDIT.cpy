@@ -0,0 +1,17 @@
+      * CPYAUDIT - Layout do registro de trilha de auditoria gravado
+      * pelo PGM05 a cada inclusao/alteracao/exclusao em ARQ-PESSOAS.
+      * AUD-REG-ANTES/AUD-REG-DEPOIS guardam a imagem bruta (raw) do
+      * REG-PESSOAS antes e depois da operacao; em inclusao AUD-REG-ANTES
+      * fica em branco, em exclusao AUD-REG-DEPOIS fica em branco.
+       01  REG-AUDITORIA.
+           02  AUD-DATA-HORA       PIC 9(14).
+           02  AUD-OPERACAO        PIC X(1).
+               88  AUD-OP-INCLUSAO    VALUE "I".
+               88  AUD-OP-ALTERACAO   VALUE "A".
+               88  AUD-OP-DELECAO     VALUE "D".
+               88  AUD-OP-REATIVACAO  VALUE "R".
+               88  AUD-OP-ANONIMIZACAO VALUE "E".
+           02  AUD-CPF             PIC X(11).
+           02  AUD-OPERADOR        PIC X(8).
+           02  AUD-REG-ANTES       PIC X(202).
+           02  AUD-REG-DEPOIS      PIC X(202).
