@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM05  INITIAL.
+       AUTHOR. VALDEMAR.
+       DATE-WRITTEN. 08/08/2026.
+      *
+      *    TRILHA DE AUDITORIA. CHAMADO POR PGM01 (INCLUSAO),
+      *    PGM02 (ALTERACAO) E PGM03 (DELECAO) PARA GRAVAR A IMAGEM
+      *    ANTES/DEPOIS DE CADA OPERACAO EM ARQ-PESSOAS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  ARQ-AUDITORIA ASSIGN TO "C:\TEMP\AUDITORIA.LOG"
+                ORGANIZATION   SEQUENTIAL
+                FILE  STATUS   W-COD-ERRO-AUD.
+
+       DATA DIVISION.
+       FILE  SECTION.
+       FD  ARQ-AUDITORIA
+           LABEL  RECORD  STANDARD.
+       COPY CPYAUDIT.
+
+       WORKING-STORAGE SECTION.
+       77  W-COD-ERRO-AUD      PIC X(2) VALUE SPACES.
+
+       01 WS-DATA-SIST.
+           05 WS-ANO-SIST PIC 9(4) VALUES 0.
+           05 WS-MES-SIST PIC 99 VALUES 0.
+           05 WS-DIA-SIST PIC 99 VALUES 0.
+       01 WS-HORA-SIST.
+           05 WS-HH-SIST  PIC 99 VALUE 0.
+           05 WS-MM-SIST  PIC 99 VALUE 0.
+           05 WS-SS-SIST  PIC 99 VALUE 0.
+           05 FILLER      PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-OPERACAO         PIC X(1).
+       01  LK-CPF              PIC X(11).
+       01  LK-OPERADOR         PIC X(8).
+       01  LK-REG-ANTES        PIC X(202).
+       01  LK-REG-DEPOIS       PIC X(202).
+
+       PROCEDURE DIVISION USING LK-OPERACAO LK-CPF LK-OPERADOR
+                                 LK-REG-ANTES LK-REG-DEPOIS.
+       INICIO.
+           ACCEPT WS-DATA-SIST FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SIST FROM TIME
+
+           OPEN EXTEND ARQ-AUDITORIA
+           IF  W-COD-ERRO-AUD NOT = "00"
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF
+
+           INITIALIZE REG-AUDITORIA
+           COMPUTE AUD-DATA-HORA =
+                   WS-ANO-SIST * 10000000000 +
+                   WS-MES-SIST * 100000000   +
+                   WS-DIA-SIST * 1000000     +
+                   WS-HH-SIST  * 10000       +
+                   WS-MM-SIST  * 100         +
+                   WS-SS-SIST
+           MOVE LK-OPERACAO   TO AUD-OPERACAO
+           MOVE LK-CPF        TO AUD-CPF
+           MOVE LK-OPERADOR   TO AUD-OPERADOR
+           MOVE LK-REG-ANTES  TO AUD-REG-ANTES
+           MOVE LK-REG-DEPOIS TO AUD-REG-DEPOIS
+
+           WRITE REG-AUDITORIA
+
+           CLOSE ARQ-AUDITORIA
+           EXIT PROGRAM.
